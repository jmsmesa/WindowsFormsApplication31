@@ -0,0 +1,191 @@
+      *> ----------------------------------------------------------------
+      *> FormCalMaint - parameter-maintenance screen for the business
+      *> calendar and the logical file paths the nightly cycle uses.
+      *>
+      *> Modification history
+      *>   2026-08-09  JMS  Initial version.
+      *> ----------------------------------------------------------------
+       class-id WindowsFormsApplication3.FormCalMaint is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 wk-operator-id          pic X(08).
+
+      *> Called by Form1 immediately after this screen is created, so
+      *> calendar changes made here can be attributed to the signed-on
+      *> operator.
+       method-id setOperatorId.
+       procedure division using by value p-operator-id as string.
+           move p-operator-id to wk-operator-id
+           goback.
+       end method.
+
+      *> Loads the current file-path parameters into the Paths group
+      *> when the screen opens.
+       method-id FormCalMaint_Load private.
+       local-storage section.
+       01 lk-action-code          pic X(01) value "L".
+       01 lk-parm-record.
+           05 lk-calendar-path        pic X(60).
+           05 lk-transaction-path     pic X(60).
+           05 lk-output-path          pic X(60).
+           05 lk-exception-path       pic X(60).
+           05 lk-report-path          pic X(60).
+           05 lk-checkpoint-path      pic X(60).
+           05 lk-dist-list            pic X(80).
+           05 filler                  pic X(20).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+           call "DL100PM" using by reference lk-action-code
+                                 by reference lk-parm-record
+
+           move lk-calendar-path    to textBoxCalendarPath::Text
+           move lk-transaction-path to textBoxTransactionPath::Text
+           move lk-output-path      to textBoxOutputPath::Text
+           move lk-exception-path   to textBoxExceptionPath::Text
+           move lk-report-path      to textBoxReportPath::Text
+           move lk-checkpoint-path  to textBoxCheckpointPath::Text
+           move lk-dist-list        to textBoxDistList::Text
+           goback.
+       end method.
+
+      *> Adds a new calendar entry, or changes the status of an
+      *> existing one, for the selected business date.
+       method-id buttonCalSave_Click private.
+       local-storage section.
+       01 lk-action-code          pic X(01) value "A".
+       01 lk-business-date        pic 9(08).
+       01 lk-status-code          pic X(01).
+       01 lk-result-switch        pic X(01).
+           88 lk-result-is-success        value "Y".
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move dateTimePickerCal::Value::Year  to lk-business-date(1:4)
+           move dateTimePickerCal::Value::Month to lk-business-date(5:2)
+           move dateTimePickerCal::Value::Day   to lk-business-date(7:2)
+
+           evaluate comboBoxCalStatus::SelectedIndex
+               when 1
+                   move "C" to lk-status-code
+               when 2
+                   move "H" to lk-status-code
+               when other
+                   move "O" to lk-status-code
+           end-evaluate
+
+           move "A" to lk-action-code
+           call "DL100CM" using by reference lk-action-code
+                                 by reference lk-business-date
+                                 by reference lk-status-code
+                                 by reference wk-operator-id
+                                 by reference lk-result-switch
+
+           if not lk-result-is-success
+               move "C" to lk-action-code
+               call "DL100CM" using by reference lk-action-code
+                                 by reference lk-business-date
+                                 by reference lk-status-code
+                                 by reference wk-operator-id
+                                 by reference lk-result-switch
+           end-if
+
+           if lk-result-is-success
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-business-date & " saved.",
+                   "Calendar Maintenance",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+           else
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-business-date &
+                   " could not be saved.",
+                   "Calendar Maintenance",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Error)
+           end-if
+           goback.
+       end method.
+
+      *> Removes the selected business date from the calendar.
+       method-id buttonCalDelete_Click private.
+       local-storage section.
+       01 lk-action-code          pic X(01) value "D".
+       01 lk-business-date        pic 9(08).
+       01 lk-status-code          pic X(01) value spaces.
+       01 lk-result-switch        pic X(01).
+           88 lk-result-is-success        value "Y".
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move dateTimePickerCal::Value::Year  to lk-business-date(1:4)
+           move dateTimePickerCal::Value::Month to lk-business-date(5:2)
+           move dateTimePickerCal::Value::Day   to lk-business-date(7:2)
+
+           call "DL100CM" using by reference lk-action-code
+                                 by reference lk-business-date
+                                 by reference lk-status-code
+                                 by reference wk-operator-id
+                                 by reference lk-result-switch
+
+           if lk-result-is-success
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-business-date & " removed.",
+                   "Calendar Maintenance",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+           else
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-business-date &
+                   " was not found on the calendar.",
+                   "Calendar Maintenance",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+           end-if
+           goback.
+       end method.
+
+      *> Saves the file-path parameters back to the parameter file.
+       method-id buttonPathsSave_Click private.
+       local-storage section.
+       01 lk-action-code          pic X(01) value "S".
+       01 lk-parm-record.
+           05 lk-calendar-path        pic X(60).
+           05 lk-transaction-path     pic X(60).
+           05 lk-output-path          pic X(60).
+           05 lk-exception-path       pic X(60).
+           05 lk-report-path          pic X(60).
+           05 lk-checkpoint-path      pic X(60).
+           05 lk-dist-list            pic X(80).
+           05 filler                  pic X(20) value spaces.
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move spaces to lk-parm-record
+           move textBoxCalendarPath::Text    to lk-calendar-path
+           move textBoxTransactionPath::Text to lk-transaction-path
+           move textBoxOutputPath::Text      to lk-output-path
+           move textBoxExceptionPath::Text   to lk-exception-path
+           move textBoxReportPath::Text      to lk-report-path
+           move textBoxCheckpointPath::Text  to lk-checkpoint-path
+           move textBoxDistList::Text        to lk-dist-list
+
+           call "DL100PM" using by reference lk-action-code
+                                 by reference lk-parm-record
+
+           invoke type System.Windows.Forms.MessageBox::Show(
+               "File-path parameters saved.",
+               "Calendar Maintenance",
+               type System.Windows.Forms.MessageBoxButtons::OK,
+               type System.Windows.Forms.MessageBoxIcon::Information)
+           goback.
+       end method.
+
+       method-id buttonClose_Click private.
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
