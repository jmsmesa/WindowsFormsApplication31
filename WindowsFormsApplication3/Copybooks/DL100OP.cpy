@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100OP - OPERATOR MASTER RECORD                            *
+      *                                                                *
+      *   ONE ENTRY PER OPERATOR PERMITTED TO SIGN ON TO FORM1.        *
+      *   KEYED BY OP-OPERATOR-ID.                                     *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      *   2026-08-09  JMS   ADDED OP-ROLE-CODE TO DISTINGUISH          *
+      *                     SUPERVISOR AND OPERATOR SIGN-ONS.          *
+      ******************************************************************
+       01  DL100-OPERATOR-RECORD.
+           05  OP-OPERATOR-ID           PIC X(08).
+           05  OP-PASSWORD              PIC X(16).
+           05  OP-OPERATOR-NAME         PIC X(30).
+           05  OP-STATUS-SWITCH         PIC X(01).
+               88  OP-STATUS-ACTIVE               VALUE "A".
+               88  OP-STATUS-INACTIVE             VALUE "I".
+           05  OP-LAST-SIGNON-DATE-TIME PIC X(14).
+           05  OP-ROLE-CODE             PIC X(01).
+               88  OP-ROLE-SUPERVISOR             VALUE "S".
+               88  OP-ROLE-OPERATOR                VALUE "O".
+           05  FILLER                   PIC X(19).
