@@ -0,0 +1,30 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100CK - NIGHTLY CYCLE CHECKPOINT/RESTART RECORD           *
+      *                                                                *
+      *   ONE RECORD PER BUSINESS DATE THAT HAS BEEN STARTED BY        *
+      *   DL100NC.  UPDATED AS EACH STEP COMPLETES SO THE RUN CAN BE   *
+      *   RESUMED WITHOUT REPROCESSING THE WHOLE DAY, AND CARRIES THE  *
+      *   STOP-REQUEST FLAG THAT DL100AB SETS WHEN THE OPERATOR        *
+      *   ABORTS A RUN FROM FORM1.                                     *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-CHECKPOINT-RECORD.
+           05  CK-BUSINESS-DATE         PIC 9(08).
+           05  CK-LAST-STEP-NAME        PIC X(20).
+           05  CK-LAST-KEY-PROCESSED    PIC X(12).
+           05  CK-RECORDS-READ          PIC 9(09) COMP.
+           05  CK-RECORDS-WRITTEN       PIC 9(09) COMP.
+           05  CK-RECORDS-REJECTED      PIC 9(09) COMP.
+           05  CK-RUN-STATUS            PIC X(01).
+               88  CK-RUN-IN-PROGRESS            VALUE "R".
+               88  CK-RUN-COMPLETE                VALUE "C".
+               88  CK-RUN-ABORTED                  VALUE "A".
+           05  CK-STOP-REQUESTED        PIC X(01).
+               88  CK-STOP-IS-REQUESTED           VALUE "Y".
+               88  CK-STOP-NOT-REQUESTED           VALUE "N".
+           05  CK-LAST-UPDATE-TIME      PIC X(14).
+           05  FILLER                   PIC X(10).
