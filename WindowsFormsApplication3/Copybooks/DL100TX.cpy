@@ -0,0 +1,33 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100TX - DAILY TRANSACTION RECORD                          *
+      *                                                                *
+      *   ONE RECORD PER TRANSACTION ON THE DAILY INPUT FILE THAT      *
+      *   DL100NC READS FOR THE BUSINESS DATE SUBMITTED FROM FORM1.    *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-TRANSACTION-RECORD.
+           05  TX-BUSINESS-DATE.
+               10  TX-DATE-CCYY         PIC 9(04).
+               10  TX-DATE-MM           PIC 9(02).
+               10  TX-DATE-DD           PIC 9(02).
+           05  TX-ACCOUNT-NUMBER        PIC X(12).
+           05  TX-REFERENCE-NUMBER      PIC X(12).
+           05  TX-AMOUNT                PIC S9(11)V99 COMP-3.
+           05  TX-TYPE                  PIC X(02).
+               88  TX-TYPE-DEPOSIT                VALUE "DP".
+               88  TX-TYPE-WITHDRAWAL              VALUE "WD".
+               88  TX-TYPE-TRANSFER                VALUE "TR".
+               88  TX-TYPE-FEE                     VALUE "FE".
+               88  TX-TYPE-ADJUSTMENT              VALUE "AJ".
+               88  TX-TYPE-IS-VALID
+                   VALUES "DP" "WD" "TR" "FE" "AJ".
+           05  TX-SOURCE                PIC X(08).
+           05  TX-STATUS-FLAG           PIC X(01).
+               88  TX-STATUS-PENDING              VALUE "P".
+               88  TX-STATUS-ACCEPTED              VALUE "A".
+               88  TX-STATUS-REJECTED              VALUE "R".
+           05  FILLER                   PIC X(10).
