@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100CL - PROCESSING CALENDAR RECORD                        *
+      *                                                                *
+      *   ONE RECORD PER BUSINESS DATE KNOWN TO THE NIGHTLY CYCLE.     *
+      *   KEYED BY CL-BUSINESS-DATE.  A DATE WITH NO RECORD ON FILE    *
+      *   IS TREATED BY DL100CV AS "NOT YET OPENED".                   *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-CALENDAR-RECORD.
+           05  CL-BUSINESS-DATE.
+               10  CL-DATE-CCYY         PIC 9(04).
+               10  CL-DATE-MM           PIC 9(02).
+               10  CL-DATE-DD           PIC 9(02).
+           05  CL-STATUS                PIC X(01).
+               88  CL-STATUS-OPEN                VALUE "O".
+               88  CL-STATUS-CLOSED               VALUE "C".
+               88  CL-STATUS-HOLIDAY               VALUE "H".
+           05  CL-CLOSED-DATE-TIME      PIC X(14).
+           05  CL-CLOSED-BY-OPERATOR    PIC X(08).
+           05  FILLER                   PIC X(20).
