@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100EX - TRANSACTION EXCEPTION RECORD                      *
+      *                                                                *
+      *   WRITTEN BY DL100NC FOR ANY DL100-TRANSACTION-RECORD THAT     *
+      *   FAILS VALIDATION, CARRYING THE ORIGINAL FIELDS FORWARD       *
+      *   PLUS THE REASON THE RECORD WAS REJECTED.                     *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-EXCEPTION-RECORD.
+           05  EX-BUSINESS-DATE.
+               10  EX-DATE-CCYY         PIC 9(04).
+               10  EX-DATE-MM           PIC 9(02).
+               10  EX-DATE-DD           PIC 9(02).
+           05  EX-ACCOUNT-NUMBER        PIC X(12).
+           05  EX-REFERENCE-NUMBER      PIC X(12).
+           05  EX-AMOUNT                PIC S9(11)V99 COMP-3.
+           05  EX-TYPE                  PIC X(02).
+           05  EX-SOURCE                PIC X(08).
+           05  EX-REJECT-REASON-CODE    PIC X(02).
+               88  EX-REASON-BAD-DATE             VALUE "01".
+               88  EX-REASON-BAD-ACCOUNT           VALUE "02".
+               88  EX-REASON-BAD-AMOUNT            VALUE "03".
+               88  EX-REASON-BAD-TYPE              VALUE "04".
+               88  EX-REASON-DUPLICATE             VALUE "05".
+           05  EX-REJECT-REASON-TEXT    PIC X(40).
+           05  EX-REJECT-DATE-TIME      PIC X(14).
+           05  FILLER                   PIC X(10).
