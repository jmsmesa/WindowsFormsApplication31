@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100PR - RUN-TIME PARAMETER RECORD                         *
+      *                                                                *
+      *   ONE RECORD HOLDING THE LOGICAL FILE PATHS AND THE ALERT       *
+      *   DISTRIBUTION LIST USED BY THE NIGHTLY CYCLE AND ITS           *
+      *   SUPPORTING PROGRAMS.  MAINTAINED THROUGH FORMCALMAINT AND     *
+      *   LOADED BY DL100PM.                                            *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      *   2026-08-09  JMS   ADDED ALERT DISTRIBUTION LIST.             *
+      ******************************************************************
+       01  DL100-PARAMETER-RECORD.
+           05  PR-CALENDAR-FILE-PATH    PIC X(60).
+           05  PR-TRANSACTION-FILE-PATH PIC X(60).
+           05  PR-OUTPUT-FILE-PATH      PIC X(60).
+           05  PR-EXCEPTION-FILE-PATH   PIC X(60).
+           05  PR-REPORT-FILE-PATH      PIC X(60).
+           05  PR-CHECKPOINT-FILE-PATH  PIC X(60).
+           05  PR-ALERT-DISTRIBUTION-LIST PIC X(80).
+           05  FILLER                   PIC X(20).
