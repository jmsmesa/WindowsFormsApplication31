@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100AL - OPERATOR AUDIT TRAIL RECORD                       *
+      *                                                                *
+      *   ONE ENTRY WRITTEN BY DL100AU FOR EVERY SIGN-ON ATTEMPT AND   *
+      *   EVERY CONTROL PRESSED ON FORM1, SO THE DAY'S ACTIVITY CAN    *
+      *   BE RECONSTRUCTED AFTER THE FACT.                             *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-AUDIT-RECORD.
+           05  AL-OPERATOR-ID           PIC X(08).
+           05  AL-EVENT-DATE-TIME       PIC X(14).
+           05  AL-CONTROL-NAME          PIC X(20).
+           05  AL-EVENT-DESCRIPTION     PIC X(60).
+           05  AL-OUTCOME-CODE          PIC X(01).
+               88  AL-OUTCOME-SUCCESS             VALUE "S".
+               88  AL-OUTCOME-FAILURE             VALUE "F".
+           05  FILLER                   PIC X(15).
