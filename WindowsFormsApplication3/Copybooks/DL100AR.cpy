@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *   DL100AR - OUTBOUND ALERT RECORD                             *
+      *                                                                *
+      *   WRITTEN BY DL100NOT TO THE ALERT QUEUE FILE WHEN A NIGHTLY   *
+      *   CYCLE RUN FINISHES OR FAILS.  THE MESSAGING GATEWAY THAT     *
+      *   ACTUALLY SENDS MAIL READS THIS QUEUE - DL100NOT ITSELF ONLY  *
+      *   HANDS THE ALERT OFF TO IT.                                   *
+      *                                                                *
+      *   MODIFICATION HISTORY                                        *
+      *   ----------------------------------------------------------- *
+      *   2026-08-09  JMS   INITIAL VERSION.                          *
+      ******************************************************************
+       01  DL100-ALERT-RECORD.
+           05  AR-BUSINESS-DATE         PIC 9(08).
+           05  AR-EVENT-DATE-TIME       PIC X(14).
+           05  AR-EVENT-TYPE            PIC X(01).
+               88  AR-EVENT-IS-COMPLETE           VALUE "C".
+               88  AR-EVENT-IS-FAILED             VALUE "F".
+           05  AR-COMPLETION-CODE       PIC 9(02).
+           05  AR-RECON-BALANCED-SWITCH PIC X(01).
+               88  AR-RECON-IS-BALANCED           VALUE "Y".
+           05  AR-DISTRIBUTION-LIST     PIC X(80).
+           05  AR-MESSAGE-TEXT          PIC X(80).
+           05  FILLER                   PIC X(10).
