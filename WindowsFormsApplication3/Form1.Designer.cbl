@@ -2,9 +2,17 @@
                  inherits type System.Windows.Forms.Form.
        
        01 button1 type System.Windows.Forms.Button.
-       01 label1 type System.Windows.Forms.Label.
+       01 listBox1 type System.Windows.Forms.ListBox.
        01 button2 type System.Windows.Forms.Button.
+       01 button3 type System.Windows.Forms.Button.
+       01 button4 type System.Windows.Forms.Button.
+       01 button5 type System.Windows.Forms.Button.
        01 dateTimePicker1 type System.Windows.Forms.DateTimePicker.
+       01 dateTimePicker2 type System.Windows.Forms.DateTimePicker.
+       01 labelRangeTo type System.Windows.Forms.Label.
+       01 button6 type System.Windows.Forms.Button.
+       01 checkBoxForceClean type System.Windows.Forms.CheckBox.
+       01 backgroundWorker1 type System.ComponentModel.BackgroundWorker.
        01 components type System.ComponentModel.IContainer.
       
       *> Required method for Designer support - do not modify
@@ -12,51 +20,170 @@
        method-id InitializeComponent private.
        procedure division.
        set button1 to new System.Windows.Forms.Button
-       set label1 to new System.Windows.Forms.Label
+       set listBox1 to new System.Windows.Forms.ListBox
        set button2 to new System.Windows.Forms.Button
+       set button3 to new System.Windows.Forms.Button
+       set button4 to new System.Windows.Forms.Button
+       set button5 to new System.Windows.Forms.Button
        set dateTimePicker1 to new System.Windows.Forms.DateTimePicker
+       set dateTimePicker2 to new System.Windows.Forms.DateTimePicker
+       set labelRangeTo to new System.Windows.Forms.Label
+       set button6 to new System.Windows.Forms.Button
+       set checkBoxForceClean to new System.Windows.Forms.CheckBox
+       set backgroundWorker1 to new System.ComponentModel.BackgroundWorker
        invoke self::SuspendLayout
       *> 
       *> button1
       *> 
-       set button1::Location to new System.Drawing.Point(287 319)
+       set button1::Location to new System.Drawing.Point(287 222)
        set button1::Name to "button1"
        set button1::Size to new System.Drawing.Size(75 23)
        set button1::TabIndex to 0
        set button1::Text to "button1"
        set button1::UseVisualStyleBackColor to True
-      *> 
-      *> label1
-      *> 
-       set label1::AutoSize to True
-       set label1::Location to new System.Drawing.Point(13 13)
-       set label1::Name to "label1"
-       set label1::Size to new System.Drawing.Size(35 13)
-       set label1::TabIndex to 1
-       set label1::Text to "label1"
-      *> 
+       invoke button1::add_Click(new System.EventHandler(self::button1_Click))
+      *>
+      *> listBox1
+      *>
+      *> Scrollable, timestamped job-status log. Replaces the old
+      *> label1 placeholder, which could only ever show one line.
+      *>
+       set listBox1::FormattingEnabled to True
+       set listBox1::HorizontalScrollbar to True
+       set listBox1::Location to new System.Drawing.Point(13 13)
+       set listBox1::Name to "listBox1"
+       set listBox1::Size to new System.Drawing.Size(359 200)
+       set listBox1::TabIndex to 1
+      *>
       *> button2
-      *> 
-       set button2::Location to new System.Drawing.Point(86 13)
+      *>
+       set button2::Location to new System.Drawing.Point(13 222)
        set button2::Name to "button2"
        set button2::Size to new System.Drawing.Size(75 23)
        set button2::TabIndex to 2
        set button2::Text to "button2"
        set button2::UseVisualStyleBackColor to True
-      *> 
+       invoke button2::add_Click(new System.EventHandler(self::button2_Click))
+      *>
+      *> button3
+      *>
+      *> Abort/restart-from-checkpoint control for the run currently
+      *> in progress for the selected business date.
+      *>
+       set button3::Location to new System.Drawing.Point(94 251)
+       set button3::Name to "button3"
+       set button3::Size to new System.Drawing.Size(140 23)
+       set button3::TabIndex to 4
+       set button3::Text to "Abort Run"
+       set button3::UseVisualStyleBackColor to True
+       invoke button3::add_Click(new System.EventHandler(self::button3_Click))
+      *>
+      *> button4
+      *>
+      *> Opens the calendar and file-path parameter maintenance screen.
+      *>
+       set button4::Location to new System.Drawing.Point(13 251)
+       set button4::Name to "button4"
+       set button4::Size to new System.Drawing.Size(75 23)
+       set button4::TabIndex to 5
+       set button4::Text to "Maintain..."
+       set button4::UseVisualStyleBackColor to True
+       invoke button4::add_Click(new System.EventHandler(self::button4_Click))
+      *>
       *> dateTimePicker1
-      *> 
-       set dateTimePicker1::Location to new System.Drawing.Point(86 62)
+      *>
+       set dateTimePicker1::Location to new System.Drawing.Point(94 224)
        set dateTimePicker1::Name to "dateTimePicker1"
-       set dateTimePicker1::Size to new System.Drawing.Size(216 20)
+       set dateTimePicker1::Size to new System.Drawing.Size(178 20)
        set dateTimePicker1::TabIndex to 3
-      *> 
+      *>
+      *> labelRangeTo
+      *>
+       set labelRangeTo::Location to new System.Drawing.Point(13 285)
+       set labelRangeTo::Name to "labelRangeTo"
+       set labelRangeTo::Size to new System.Drawing.Size(75 13)
+       set labelRangeTo::TabIndex to 6
+       set labelRangeTo::Text to "Queue through"
+      *>
+      *> dateTimePicker2
+      *>
+      *> End date for the date-range queue run started by button5.
+      *>
+       set dateTimePicker2::Location to new System.Drawing.Point(94 282)
+       set dateTimePicker2::Name to "dateTimePicker2"
+       set dateTimePicker2::Size to new System.Drawing.Size(178 20)
+       set dateTimePicker2::TabIndex to 7
+      *>
+      *> button5
+      *>
+      *> Queues the nightly cycle for every business date from
+      *> dateTimePicker1 through dateTimePicker2, run one after another.
+      *>
+       set button5::Location to new System.Drawing.Point(287 280)
+       set button5::Name to "button5"
+       set button5::Size to new System.Drawing.Size(75 23)
+       set button5::TabIndex to 8
+       set button5::Text to "Queue Range"
+       set button5::UseVisualStyleBackColor to True
+       invoke button5::add_Click(new System.EventHandler(self::button5_Click))
+      *>
+      *> button6
+      *>
+      *> Exports the accepted transactions for the selected business
+      *> date on button1's date picker to a CSV file.
+      *>
+       set button6::Location to new System.Drawing.Point(13 310)
+       set button6::Name to "button6"
+       set button6::Size to new System.Drawing.Size(150 23)
+       set button6::TabIndex to 9
+       set button6::Text to "Export CSV"
+       set button6::UseVisualStyleBackColor to True
+       invoke button6::add_Click(new System.EventHandler(self::button6_Click))
+      *>
+      *> checkBoxForceClean
+      *>
+      *> When checked, a queued date with an outstanding checkpoint is
+      *> reprocessed from scratch instead of resumed - gives the
+      *> operator the option request 002 asked for, alongside the
+      *> automatic-resume default.
+      *>
+       set checkBoxForceClean::Location to new System.Drawing.Point(13 339)
+       set checkBoxForceClean::Name to "checkBoxForceClean"
+       set checkBoxForceClean::Size to new System.Drawing.Size(250 20)
+       set checkBoxForceClean::TabIndex to 10
+       set checkBoxForceClean::Text to "Force clean reprocess (ignore checkpoint)"
+       set checkBoxForceClean::UseVisualStyleBackColor to True
+      *>
+      *> backgroundWorker1
+      *>
+      *> Drains the queued business dates one at a time off the UI
+      *> thread, so listBox1 keeps repainting and button3 (Abort) stays
+      *> clickable while a nightly cycle is running.
+      *>
+       set backgroundWorker1::WorkerReportsProgress to True
+       invoke backgroundWorker1::add_DoWork(
+           new System.ComponentModel.DoWorkEventHandler(
+               self::backgroundWorker1_DoWork))
+       invoke backgroundWorker1::add_ProgressChanged(
+           new System.ComponentModel.ProgressChangedEventHandler(
+               self::backgroundWorker1_ProgressChanged))
+       invoke backgroundWorker1::add_RunWorkerCompleted(
+           new System.ComponentModel.RunWorkerCompletedEventHandler(
+               self::backgroundWorker1_RunWorkerCompleted))
+      *>
       *> Form1
-      *> 
-       set self::ClientSize to new System.Drawing.Size(384 361)
+      *>
+       set self::ClientSize to new System.Drawing.Size(384 391)
+       invoke self::Controls::Add(checkBoxForceClean)
+       invoke self::Controls::Add(button6)
+       invoke self::Controls::Add(button5)
+       invoke self::Controls::Add(dateTimePicker2)
+       invoke self::Controls::Add(labelRangeTo)
        invoke self::Controls::Add(dateTimePicker1)
+       invoke self::Controls::Add(button4)
+       invoke self::Controls::Add(button3)
        invoke self::Controls::Add(button2)
-       invoke self::Controls::Add(label1)
+       invoke self::Controls::Add(listBox1)
        invoke self::Controls::Add(button1)
        set self::Name to "Form1"
        set self::Text to "Form1"
