@@ -0,0 +1,112 @@
+       class-id WindowsFormsApplication3.FormLogin is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 label1 type System.Windows.Forms.Label.
+       01 label2 type System.Windows.Forms.Label.
+       01 textBoxOperatorId type System.Windows.Forms.TextBox.
+       01 textBoxPassword type System.Windows.Forms.TextBox.
+       01 buttonOK type System.Windows.Forms.Button.
+       01 buttonCancel type System.Windows.Forms.Button.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set label1 to new System.Windows.Forms.Label
+       set label2 to new System.Windows.Forms.Label
+       set textBoxOperatorId to new System.Windows.Forms.TextBox
+       set textBoxPassword to new System.Windows.Forms.TextBox
+       set buttonOK to new System.Windows.Forms.Button
+       set buttonCancel to new System.Windows.Forms.Button
+       invoke self::SuspendLayout
+      *>
+      *> label1
+      *>
+       set label1::Location to new System.Drawing.Point(13 15)
+       set label1::Name to "label1"
+       set label1::Size to new System.Drawing.Size(75 13)
+       set label1::TabIndex to 0
+       set label1::Text to "Operator ID"
+      *>
+      *> label2
+      *>
+       set label2::Location to new System.Drawing.Point(13 45)
+       set label2::Name to "label2"
+       set label2::Size to new System.Drawing.Size(75 13)
+       set label2::TabIndex to 1
+       set label2::Text to "Password"
+      *>
+      *> textBoxOperatorId
+      *>
+       set textBoxOperatorId::Location to new System.Drawing.Point(100 12)
+       set textBoxOperatorId::Name to "textBoxOperatorId"
+       set textBoxOperatorId::Size to new System.Drawing.Size(120 20)
+       set textBoxOperatorId::TabIndex to 2
+       set textBoxOperatorId::MaxLength to 8
+      *>
+      *> textBoxPassword
+      *>
+       set textBoxPassword::Location to new System.Drawing.Point(100 42)
+       set textBoxPassword::Name to "textBoxPassword"
+       set textBoxPassword::Size to new System.Drawing.Size(120 20)
+       set textBoxPassword::TabIndex to 3
+       set textBoxPassword::MaxLength to 16
+       set textBoxPassword::PasswordChar to "*"
+      *>
+      *> buttonOK
+      *>
+       set buttonOK::Location to new System.Drawing.Point(64 78)
+       set buttonOK::Name to "buttonOK"
+       set buttonOK::Size to new System.Drawing.Size(75 23)
+       set buttonOK::TabIndex to 4
+       set buttonOK::Text to "Sign On"
+       set buttonOK::UseVisualStyleBackColor to True
+       invoke buttonOK::add_Click(new System.EventHandler(self::buttonOK_Click))
+      *>
+      *> buttonCancel
+      *>
+       set buttonCancel::Location to new System.Drawing.Point(145 78)
+       set buttonCancel::Name to "buttonCancel"
+       set buttonCancel::Size to new System.Drawing.Size(75 23)
+       set buttonCancel::TabIndex to 5
+       set buttonCancel::Text to "Cancel"
+       set buttonCancel::UseVisualStyleBackColor to True
+       invoke buttonCancel::add_Click(new System.EventHandler(self::buttonCancel_Click))
+      *>
+      *> FormLogin
+      *>
+       set self::AcceptButton to buttonOK
+       set self::CancelButton to buttonCancel
+       set self::ClientSize to new System.Drawing.Size(245 130)
+       invoke self::Controls::Add(buttonCancel)
+       invoke self::Controls::Add(buttonOK)
+       invoke self::Controls::Add(textBoxPassword)
+       invoke self::Controls::Add(textBoxOperatorId)
+       invoke self::Controls::Add(label2)
+       invoke self::Controls::Add(label1)
+       set self::FormBorderStyle to
+           type System.Windows.Forms.FormBorderStyle::FixedDialog
+       set self::MaximizeBox to False
+       set self::MinimizeBox to False
+       set self::Name to "FormLogin"
+       set self::StartPosition to
+           type System.Windows.Forms.FormStartPosition::CenterScreen
+       set self::Text to "Operator Sign On"
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
