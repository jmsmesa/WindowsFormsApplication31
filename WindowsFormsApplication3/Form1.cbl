@@ -0,0 +1,677 @@
+      *> ----------------------------------------------------------------
+      *> Form1 - code-behind for the nightly cycle launch screen.
+      *>
+      *> Modification history
+      *>   2026-08-09  JMS  Wire button1 to submit the nightly cycle for
+      *>                    the date in dateTimePicker1, after checking
+      *>                    the date against the processing calendar.
+      *>   2026-08-09  JMS  Restrict button4 (calendar maintenance) to
+      *>                    operators signed on with the supervisor
+      *>                    role, and audit denied attempts.
+      *>   2026-08-09  JMS  Moved the nightly cycle off the UI thread
+      *>                    onto backgroundWorker1 so button3 (Abort)
+      *>                    can actually interrupt a run in progress.
+      *>                    button1 and button5 now enqueue business
+      *>                    dates instead of running them inline.
+      *>   2026-08-09  JMS  Guarded wk-job-running-switch and
+      *>                    wk-running-business-date with the same
+      *>                    Monitor lock already used for the run
+      *>                    queue, since backgroundWorker1's thread
+      *>                    writes them while button2/button3/button6
+      *>                    read them from the UI thread.
+      *>   2026-08-09  JMS  Added checkBoxForceClean so an operator can
+      *>                    force a clean reprocess of a checkpointed
+      *>                    date instead of always auto-resuming it.
+      *>                    Added the missing audit-trail calls on
+      *>                    button3 and button5's rejected-input early
+      *>                    returns, widened the reconciliation email's
+      *>                    audit description, and had
+      *>                    backgroundWorker1_RunWorkerCompleted
+      *>                    re-check the run queue before going idle so
+      *>                    a date queued while the worker was winding
+      *>                    down cannot get stuck.
+      *> ----------------------------------------------------------------
+       class-id WindowsFormsApplication3.Form1 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 wk-business-date        pic 9(08).
+       01 wk-valid-switch         pic X(01).
+           88 wk-date-is-valid            value "Y".
+           88 wk-date-is-invalid          value "N".
+       01 wk-reason-code          pic X(02).
+       01 wk-reason-text          pic X(40).
+       01 wk-job-running-switch   pic X(01) value "N".
+           88 wk-job-is-running           value "Y".
+           88 wk-job-is-not-running       value "N".
+       01 wk-running-business-date pic 9(08).
+       01 wk-operator-id          pic X(08).
+       01 wk-operator-name        pic X(30).
+       01 wk-operator-role        pic X(01).
+           88 wk-operator-is-supervisor       value "S".
+
+      *> Queue of business dates waiting to be run through the nightly
+      *> cycle. button1 and button5 both add to this queue on the UI
+      *> thread; backgroundWorker1 drains it on a background thread so
+      *> listBox1 and button3 stay responsive while a run is in
+      *> progress. wk-queue-lock-obj serializes access between the two
+      *> threads. wk-queue-force-entry travels alongside each date so a
+      *> date queued with checkBoxForceClean checked still forces a
+      *> clean reprocess once it reaches the front of the queue, even
+      *> if other dates queued around it did not ask for one.
+       01 wk-queue-dates.
+           05 wk-queue-date-entry pic 9(08) occurs 366 times.
+       01 wk-queue-force-switches.
+           05 wk-queue-force-entry pic X(01) occurs 366 times.
+       01 wk-queue-count          pic 9(03) value 0.
+       01 wk-queue-head           pic 9(03) value 0.
+       01 wk-queue-tail           pic 9(03) value 0.
+       01 wk-queue-lock-obj       object.
+
+      *> Guards wk-job-running-switch and wk-running-business-date, the
+      *> same way wk-queue-lock-obj guards the queue table above -
+      *> runNightlyCycleOnWorker writes them on backgroundWorker1's
+      *> thread while button2_Click, button3_Click, and button6_Click
+      *> read them on the UI thread.
+       01 wk-run-state-lock-obj   object.
+
+      *> Called once by Program::Main, immediately after a successful
+      *> sign-on, so every audit record written from this screen can
+      *> be tied back to the operator who is running it.
+       method-id setOperator.
+       procedure division using by value p-operator-id as string
+                                 p-operator-name as string
+                                 p-operator-role as string.
+           move p-operator-id to wk-operator-id
+           move p-operator-name to wk-operator-name
+           move p-operator-role to wk-operator-role
+           invoke self::appendLog(
+               "Operator " & wk-operator-name & " (" & wk-operator-id &
+               ") signed on")
+           goback.
+       end method.
+
+       method-id button1_Click private.
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move dateTimePicker1::Value::Year    to wk-business-date(1:4)
+           move dateTimePicker1::Value::Month   to wk-business-date(5:2)
+           move dateTimePicker1::Value::Day     to wk-business-date(7:2)
+
+           invoke self::queueOneDate(wk-business-date, "button1")
+
+           goback.
+       end method.
+
+      *> Validates one business date against the processing calendar
+      *> and, if it passes, submits the nightly cycle for it. Every
+      *> outcome is logged and audited under the name of the control
+      *> that requested the run, so a single date queued from the
+      *> date-range runner is indistinguishable in the log from one
+      *> submitted directly through button1.
+       method-id queueOneDate private.
+       local-storage section.
+       01 lk-audit-desc           pic X(60).
+       01 lk-force-clean-switch   pic X(01) value "N".
+       procedure division using by value p-business-date as pic 9(08)
+                                 p-control-name as string.
+
+           if checkBoxForceClean::Checked
+               move "Y" to lk-force-clean-switch
+           end-if
+
+           invoke self::appendLog(
+               "Business date " & p-business-date & " selected")
+
+           call "DL100CV" using by reference p-business-date
+                                 by reference wk-valid-switch
+                                 by reference wk-reason-code
+                                 by reference wk-reason-text
+
+           if wk-date-is-invalid
+               invoke self::appendLog(
+                   "REJECTED - " & p-business-date & " - " &
+                   wk-reason-text)
+               string "REJECTED - " wk-reason-text
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference p-control-name
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               goback
+           end-if
+
+           string "NIGHTLY CYCLE SUBMITTED FOR " p-business-date
+               delimited by size into lk-audit-desc
+           call "DL100AU" using by reference wk-operator-id
+                                 by reference p-control-name
+                                 by reference lk-audit-desc
+                                 by reference "S"
+
+           invoke self::enqueueNightlyCycle(p-business-date,
+               lk-force-clean-switch)
+
+           goback.
+       end method.
+
+      *> Adds one business date to the run queue and starts
+      *> backgroundWorker1 draining it if it isn't already running.
+      *> Only ever called from the UI thread (button1_Click and
+      *> button5_Click, both via queueOneDate), so the lock only has
+      *> to guard against backgroundWorker1_DoWork dequeuing on its
+      *> own thread at the same time.
+       method-id enqueueNightlyCycle private.
+       procedure division using by value p-business-date as pic 9(08)
+                                 p-force-clean-switch as pic X(01).
+           if wk-queue-lock-obj = null
+               set wk-queue-lock-obj to new object
+           end-if
+
+           invoke type System.Threading.Monitor::Enter(wk-queue-lock-obj)
+           add 1 to wk-queue-tail
+           move p-business-date to wk-queue-date-entry(wk-queue-tail)
+           move p-force-clean-switch to wk-queue-force-entry(wk-queue-tail)
+           add 1 to wk-queue-count
+           invoke type System.Threading.Monitor::Exit(wk-queue-lock-obj)
+
+           invoke self::appendLog(
+               "Business date " & p-business-date & " added to run queue")
+
+           if not backgroundWorker1::IsBusy
+               invoke backgroundWorker1::RunWorkerAsync()
+           end-if
+
+           goback.
+       end method.
+
+      *> Removes and returns the next business date from the run
+      *> queue, or zero when the queue is empty. Called only from
+      *> backgroundWorker1_DoWork, on the background thread.
+       method-id dequeueNightlyCycle private.
+       local-storage section.
+       01 lk-next-date            pic 9(08) value 0.
+       01 lk-next-force-switch    pic X(01) value "N".
+       procedure division using by reference p-force-clean-switch
+                                                  as pic X(01)
+                          returning p-business-date as pic 9(08).
+           invoke type System.Threading.Monitor::Enter(wk-queue-lock-obj)
+           if wk-queue-count > 0
+               add 1 to wk-queue-head
+               move wk-queue-date-entry(wk-queue-head) to lk-next-date
+               move wk-queue-force-entry(wk-queue-head) to
+                   lk-next-force-switch
+               subtract 1 from wk-queue-count
+           end-if
+           invoke type System.Threading.Monitor::Exit(wk-queue-lock-obj)
+
+           move lk-next-force-switch to p-force-clean-switch
+           move lk-next-date to p-business-date
+           goback.
+       end method.
+
+      *> Queues the nightly cycle for every business date from
+      *> dateTimePicker1 through dateTimePicker2, inclusive, running
+      *> them one after another. A date that the calendar rejects is
+      *> logged and skipped so the rest of the range still runs.
+       method-id button5_Click private.
+       local-storage section.
+       01 lk-current-date         type System.DateTime.
+       01 lk-end-date             type System.DateTime.
+       01 lk-range-date           pic 9(08).
+       01 lk-audit-control        pic X(20) value "button5".
+       01 lk-audit-desc           pic X(60).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move dateTimePicker1::Value to lk-current-date
+           move dateTimePicker2::Value to lk-end-date
+
+           if lk-current-date > lk-end-date
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "The range end date must not be before the "
+                   & "range start date.",
+                   "Nightly Cycle",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+               move "DATE RANGE REJECTED - END BEFORE START"
+                   to lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               goback
+           end-if
+
+           invoke self::appendLog(
+               "Queuing business dates " & lk-current-date &
+               " through " & lk-end-date)
+
+           perform until lk-current-date > lk-end-date
+               move lk-current-date::Year  to lk-range-date(1:4)
+               move lk-current-date::Month to lk-range-date(5:2)
+               move lk-current-date::Day   to lk-range-date(7:2)
+
+               invoke self::queueOneDate(lk-range-date, "button5")
+
+               invoke lk-current-date::AddDays(1)
+                   returning lk-current-date
+           end-perform
+
+           invoke self::appendLog("Date range queue complete")
+
+           goback.
+       end method.
+
+      *> Appends one timestamped line to the job-status log panel and
+      *> scrolls it into view. Shared by every control that reports
+      *> progress back to the operator, and by
+      *> backgroundWorker1_ProgressChanged, which is why p-message is
+      *> typed as object rather than string - ProgressChangedEventArgs
+      *> hands back its UserState as a plain object, and a string is
+      *> one without a cast.
+       method-id appendLog private.
+       local-storage section.
+       01 lk-stamped-line         object.
+       procedure division using by value p-message as object.
+           invoke type System.String::Format(
+               "{0:HH:mm:ss}  {1}",
+               type System.DateTime::Now,
+               p-message)
+               returning lk-stamped-line
+           invoke listBox1::Items::Add(lk-stamped-line)
+           move listBox1::Items::Count to listBox1::TopIndex
+           goback.
+       end method.
+
+      *> Submits the nightly cycle for one already-validated business
+      *> date. Runs on the background worker thread (called only from
+      *> backgroundWorker1_DoWork), so all progress is reported through
+      *> ReportProgress instead of appendLog, which touches listBox1
+      *> and must only ever be touched from the UI thread.
+      *>
+      *> A checkpoint found for the date is resumed automatically,
+      *> without the interactive Yes/No prompt the old synchronous
+      *> submitNightlyCycle used to show - a modal dialog cannot be
+      *> raised from a background thread, and an unattended overnight
+      *> queue has no operator standing by to answer it anyway. The
+      *> auto-resume decision is still written to the log so it is
+      *> visible after the fact.
+      *>
+      *> p-force-clean-switch, carried alongside the date on the run
+      *> queue, lets the operator override the auto-resume default
+      *> from checkBoxForceClean and force a clean reprocess even when
+      *> a checkpoint is found.
+       method-id runNightlyCycleOnWorker private.
+       local-storage section.
+       01 lk-resumable-switch     pic X(01) value "N".
+           88 lk-checkpoint-is-resumable      value "Y".
+       01 lk-last-step-name       pic X(20).
+       01 lk-records-read         pic 9(09).
+       01 lk-restart-switch       pic X(01) value "N".
+       01 lk-completion-code      pic 9(02) value 0.
+       01 lk-balanced-switch      pic X(01) value "N".
+       procedure division using by value p-business-date as pic 9(08)
+                                 p-force-clean-switch as pic X(01).
+           call "DL100CKQ" using by reference p-business-date
+                                 by reference lk-resumable-switch
+                                 by reference lk-last-step-name
+                                 by reference lk-records-read
+
+           if lk-checkpoint-is-resumable and p-force-clean-switch = "N"
+               move "Y" to lk-restart-switch
+               invoke backgroundWorker1::ReportProgress(0,
+                   "Checkpoint found for " & p-business-date &
+                   " at step " & lk-last-step-name & " (" &
+                   lk-records-read &
+                   " records read) - resuming automatically")
+           else
+               if lk-checkpoint-is-resumable
+                   invoke backgroundWorker1::ReportProgress(0,
+                       "Checkpoint found for " & p-business-date &
+                       " but a clean reprocess was requested - "
+                       & "ignoring it")
+               end-if
+           end-if
+
+           invoke backgroundWorker1::ReportProgress(0,
+               "Nightly cycle starting for " & p-business-date)
+
+           if wk-run-state-lock-obj = null
+               set wk-run-state-lock-obj to new object
+           end-if
+           invoke type System.Threading.Monitor::Enter(wk-run-state-lock-obj)
+           set wk-job-is-running to true
+           move p-business-date to wk-running-business-date
+           invoke type System.Threading.Monitor::Exit(wk-run-state-lock-obj)
+
+           call "DL100NC" using by reference p-business-date
+                                 by reference lk-restart-switch
+                                 by reference lk-completion-code
+
+           invoke type System.Threading.Monitor::Enter(wk-run-state-lock-obj)
+           set wk-job-is-not-running to true
+           invoke type System.Threading.Monitor::Exit(wk-run-state-lock-obj)
+
+           invoke backgroundWorker1::ReportProgress(0,
+               "Nightly cycle for " & p-business-date &
+               " ended, completion code " & lk-completion-code)
+
+           call "DL100RCN" using by reference p-business-date
+                                 by reference lk-balanced-switch
+
+           call "DL100NOT" using by reference p-business-date
+                                 by reference lk-completion-code
+                                 by reference lk-balanced-switch
+
+           invoke backgroundWorker1::ReportProgress(0,
+               "Completion alert queued for " & p-business-date)
+
+           goback.
+       end method.
+
+      *> Runs on backgroundWorker1's own thread. Drains the run queue
+      *> until it is empty, so a queued date range keeps running
+      *> unattended while the UI thread stays free for button3 to send
+      *> an abort signal to whichever date is currently in progress.
+       method-id backgroundWorker1_DoWork private.
+       local-storage section.
+       01 lk-next-date            pic 9(08).
+       01 lk-next-force-switch    pic X(01).
+       procedure division using by value sender as object
+                                 e as type
+                                     System.ComponentModel.DoWorkEventArgs.
+           invoke self::dequeueNightlyCycle(lk-next-force-switch)
+               returning lk-next-date
+           perform until lk-next-date = 0
+               invoke self::runNightlyCycleOnWorker(lk-next-date,
+                   lk-next-force-switch)
+               invoke self::dequeueNightlyCycle(lk-next-force-switch)
+                   returning lk-next-date
+           end-perform
+           goback.
+       end method.
+
+      *> Marshals one status line from backgroundWorker1's thread back
+      *> onto the UI thread - the .NET event plumbing guarantees
+      *> ProgressChanged always raises on the thread that owns the
+      *> control, so appendLog can safely touch listBox1 here.
+       method-id backgroundWorker1_ProgressChanged private.
+       procedure division using by value sender as object
+                                 e as type
+                             System.ComponentModel.ProgressChangedEventArgs.
+           invoke self::appendLog(e::UserState)
+           goback.
+       end method.
+
+      *> Fires once backgroundWorker1_DoWork returns because the queue
+      *> looked empty. A date can still slip in on the UI thread
+      *> between DoWork's last dequeue and this handler running - if
+      *> that happens, IsBusy is already false by the time
+      *> enqueueNightlyCycle checks it below, so this handler has to
+      *> re-check the queue itself and restart the worker rather than
+      *> going idle with a date stuck waiting.
+       method-id backgroundWorker1_RunWorkerCompleted private.
+       local-storage section.
+       01 lk-queue-count-snapshot pic 9(03) value 0.
+       procedure division using by value sender as object
+                                 e as type
+                         System.ComponentModel.RunWorkerCompletedEventArgs.
+           if wk-queue-lock-obj = null
+               set wk-queue-lock-obj to new object
+           end-if
+           invoke type System.Threading.Monitor::Enter(wk-queue-lock-obj)
+           move wk-queue-count to lk-queue-count-snapshot
+           invoke type System.Threading.Monitor::Exit(wk-queue-lock-obj)
+
+           if lk-queue-count-snapshot > 0
+               invoke self::appendLog(
+                   "Business date queued during worker shutdown - "
+                   & "restarting worker")
+               invoke backgroundWorker1::RunWorkerAsync()
+           else
+               invoke self::appendLog("Run queue is empty - worker idle")
+           end-if
+           goback.
+       end method.
+
+      *> Sends a stop signal to the run in progress for the selected
+      *> business date so DL100NC checkpoints and stops cleanly instead
+      *> of being killed outright.
+       method-id button3_Click private.
+       local-storage section.
+       01 lk-found-switch         pic X(01).
+           88 lk-job-was-running          value "Y".
+       01 lk-audit-control        pic X(20) value "button3".
+       01 lk-audit-desc           pic X(60).
+       01 lk-job-running-switch   pic X(01).
+           88 lk-job-not-running          value "N".
+       01 lk-running-date         pic 9(08).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+           if wk-run-state-lock-obj = null
+               set wk-run-state-lock-obj to new object
+           end-if
+           invoke type System.Threading.Monitor::Enter(wk-run-state-lock-obj)
+           move wk-job-running-switch to lk-job-running-switch
+           move wk-running-business-date to lk-running-date
+           invoke type System.Threading.Monitor::Exit(wk-run-state-lock-obj)
+
+           if lk-job-not-running
+               invoke self::appendLog(
+                   "No run is currently active for this screen")
+               move "ABORT REQUESTED BUT NO RUN IS ACTIVE"
+                   to lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               goback
+           end-if
+
+           call "DL100AB" using by reference lk-running-date
+                                 by reference lk-found-switch
+
+           if lk-job-was-running
+               invoke self::appendLog(
+                   "Abort requested for " & lk-running-date &
+                   " - will stop at next checkpoint")
+               string "ABORT REQUESTED FOR " lk-running-date
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "S"
+           else
+               invoke self::appendLog(
+                   "Abort requested but no active checkpoint was found"
+                   & " for " & lk-running-date)
+               string "ABORT REQUESTED BUT NO CHECKPOINT FOUND FOR "
+                   lk-running-date
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+           end-if
+           goback.
+       end method.
+
+      *> Runs the end-of-day control-total reconciliation report for
+      *> the last business date processed on this screen (or the date
+      *> currently selected, if no run has completed here yet) and
+      *> tells the operator whether the day balanced.
+       method-id button2_Click private.
+       local-storage section.
+       01 lk-report-date          pic 9(08).
+       01 lk-balanced-switch      pic X(01).
+           88 lk-day-is-balanced          value "Y".
+       01 lk-audit-control        pic X(20) value "button2".
+       01 lk-audit-desc           pic X(60).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           if wk-run-state-lock-obj = null
+               set wk-run-state-lock-obj to new object
+           end-if
+           invoke type System.Threading.Monitor::Enter(wk-run-state-lock-obj)
+           move wk-running-business-date to lk-report-date
+           invoke type System.Threading.Monitor::Exit(wk-run-state-lock-obj)
+
+           if lk-report-date = 0
+               move dateTimePicker1::Value::Year  to lk-report-date(1:4)
+               move dateTimePicker1::Value::Month to lk-report-date(5:2)
+               move dateTimePicker1::Value::Day   to lk-report-date(7:2)
+           end-if
+
+           invoke self::appendLog(
+               "Running control-total reconciliation for " &
+               lk-report-date)
+
+           call "DL100RCN" using by reference lk-report-date
+                                 by reference lk-balanced-switch
+
+           if lk-day-is-balanced
+               invoke self::appendLog(
+                   "Reconciliation for " & lk-report-date &
+                   " - DAY IS IN BALANCE")
+               string "RECONCILIATION FOR " lk-report-date
+                   " - DAY IS IN BALANCE"
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "S"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-report-date &
+                   " is in balance.",
+                   "Reconciliation",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+           else
+               invoke self::appendLog(
+                   "Reconciliation for " & lk-report-date &
+                   " - DAY IS OUT OF BALANCE")
+               string "RECONCILIATION FOR " lk-report-date
+                   " - DAY IS OUT OF BALANCE"
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Business date " & lk-report-date &
+                   " is OUT OF BALANCE - do not close the day.",
+                   "Reconciliation",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+           end-if
+           goback.
+       end method.
+
+      *> Opens the calendar and file-path parameter maintenance screen.
+       method-id button4_Click private.
+       local-storage section.
+       01 lk-form-cal-maint       type WindowsFormsApplication3.FormCalMaint.
+       01 lk-audit-control        pic X(20) value "button4".
+       01 lk-audit-desc           pic X(60) value
+           "Opened calendar maintenance".
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+           if not wk-operator-is-supervisor
+               move "Calendar maintenance denied - not a supervisor"
+                   to lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Calendar maintenance is restricted to supervisors.",
+                   "Access Denied",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+               goback
+           end-if
+           set lk-form-cal-maint to new WindowsFormsApplication3.FormCalMaint
+           invoke lk-form-cal-maint::setOperatorId(wk-operator-id)
+           invoke lk-form-cal-maint::ShowDialog()
+           call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "S"
+           goback.
+       end method.
+
+      *> Exports the accepted transactions for the selected business
+      *> date to a CSV file for downstream pickup.
+       method-id button6_Click private.
+       local-storage section.
+       01 lk-export-date          pic 9(08).
+       01 lk-record-count         pic 9(09) comp.
+       01 lk-result-switch        pic X(01).
+           88 lk-export-succeeded         value "Y".
+       01 lk-audit-control        pic X(20) value "button6".
+       01 lk-audit-desc           pic X(60).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           if wk-run-state-lock-obj = null
+               set wk-run-state-lock-obj to new object
+           end-if
+           invoke type System.Threading.Monitor::Enter(wk-run-state-lock-obj)
+           move wk-running-business-date to lk-export-date
+           invoke type System.Threading.Monitor::Exit(wk-run-state-lock-obj)
+
+           if lk-export-date = 0
+               move dateTimePicker1::Value::Year  to lk-export-date(1:4)
+               move dateTimePicker1::Value::Month to lk-export-date(5:2)
+               move dateTimePicker1::Value::Day   to lk-export-date(7:2)
+           end-if
+
+           invoke self::appendLog(
+               "Exporting processed transactions for " & lk-export-date)
+
+           call "DL100EXP" using by reference lk-export-date
+                                 by reference lk-record-count
+                                 by reference lk-result-switch
+
+           if lk-export-succeeded
+               invoke self::appendLog(
+                   "Export complete for " & lk-export-date & " - " &
+                   lk-record-count & " record(s) written")
+               string "CSV EXPORT FOR " lk-export-date " - "
+                   lk-record-count " RECORD(S)"
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "S"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   lk-record-count &
+                   " record(s) exported for business date " &
+                   lk-export-date & ".",
+                   "Export CSV",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Information)
+           else
+               invoke self::appendLog(
+                   "Export failed for " & lk-export-date &
+                   " - output file not available")
+               string "CSV EXPORT FOR " lk-export-date " - FAILED,"
+                   " OUTPUT FILE NOT AVAILABLE"
+                   delimited by size into lk-audit-desc
+               call "DL100AU" using by reference wk-operator-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Could not export business date " & lk-export-date &
+                   " - the output file was not found.",
+                   "Export CSV",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Warning)
+           end-if
+           goback.
+       end method.
+
+       end class.
