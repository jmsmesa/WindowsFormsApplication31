@@ -0,0 +1,104 @@
+      *> ----------------------------------------------------------------
+      *> FormLogin - operator sign-on screen shown before Form1 opens.
+      *>
+      *> Modification history
+      *>   2026-08-09  JMS  Initial version. Validates the operator ID
+      *>                    and password against DL100LG and records
+      *>                    every sign-on attempt to the audit trail.
+      *>   2026-08-09  JMS  Captures the operator's role code from
+      *>                    DL100LG and exposes it to Program::Main so
+      *>                    Form1 can gate supervisor-only screens.
+      *> ----------------------------------------------------------------
+       class-id WindowsFormsApplication3.FormLogin is partial
+                 inherits type System.Windows.Forms.Form.
+
+       working-storage section.
+       01 wk-operator-id          pic X(08).
+       01 wk-operator-name        pic X(30).
+       01 wk-operator-role        pic X(01).
+
+      *> Exposes the signed-on operator ID to Program::Main once this
+      *> dialog has returned DialogResult::OK.
+       method-id getOperatorId.
+       procedure division returning p-operator-id as string.
+           move wk-operator-id to p-operator-id
+           goback.
+       end method.
+
+      *> Exposes the signed-on operator's display name to Program::Main.
+       method-id getOperatorName.
+       procedure division returning p-operator-name as string.
+           move wk-operator-name to p-operator-name
+           goback.
+       end method.
+
+      *> Exposes the signed-on operator's role code ("S" supervisor,
+      *> "O" operator) to Program::Main so Form1 can gate screens that
+      *> require supervisor authority.
+       method-id getOperatorRole.
+       procedure division returning p-operator-role as string.
+           move wk-operator-role to p-operator-role
+           goback.
+       end method.
+
+       method-id buttonOK_Click private.
+       local-storage section.
+       01 lk-entered-id           pic X(08).
+       01 lk-entered-password     pic X(16).
+       01 lk-valid-switch         pic X(01).
+           88 lk-signon-is-valid          value "Y".
+       01 lk-operator-name        pic X(30).
+       01 lk-operator-role        pic X(01).
+       01 lk-audit-control        pic X(20) value "SIGN ON".
+       01 lk-audit-desc           pic X(60).
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+
+           move spaces to lk-entered-id lk-entered-password
+           move textBoxOperatorId::Text to lk-entered-id
+           move textBoxPassword::Text   to lk-entered-password
+
+           call "DL100LG" using by reference lk-entered-id
+                                 by reference lk-entered-password
+                                 by reference lk-valid-switch
+                                 by reference lk-operator-name
+                                 by reference lk-operator-role
+
+           if lk-signon-is-valid
+               move lk-entered-id to wk-operator-id
+               move lk-operator-name to wk-operator-name
+               move lk-operator-role to wk-operator-role
+               move "Operator signed on to Form1" to lk-audit-desc
+               call "DL100AU" using by reference lk-entered-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "S"
+               set self::DialogResult to
+                   type System.Windows.Forms.DialogResult::OK
+               invoke self::Close()
+           else
+               move "Sign-on rejected - bad ID or password" to lk-audit-desc
+               call "DL100AU" using by reference lk-entered-id
+                                 by reference lk-audit-control
+                                 by reference lk-audit-desc
+                                 by reference "F"
+               invoke type System.Windows.Forms.MessageBox::Show(
+                   "Operator ID or password is not valid.",
+                   "Operator Sign On",
+                   type System.Windows.Forms.MessageBoxButtons::OK,
+                   type System.Windows.Forms.MessageBoxIcon::Error)
+               move spaces to textBoxPassword::Text
+           end-if
+           goback.
+       end method.
+
+       method-id buttonCancel_Click private.
+       procedure division using by value sender as object
+                                 e as type System.EventArgs.
+           set self::DialogResult to
+               type System.Windows.Forms.DialogResult::Cancel
+           invoke self::Close()
+           goback.
+       end method.
+
+       end class.
