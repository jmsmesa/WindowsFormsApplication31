@@ -0,0 +1,157 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100EXP.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100EXP - PROCESSED TRANSACTION CSV EXPORT                  *
+000110*                                                                *
+000120*   CALLED BY FORM1 TO EXPORT THE ACCEPTED TRANSACTIONS ON THE   *
+000130*   OUTPUT FILE FOR A BUSINESS DATE TO A FLAT CSV FILE FOR       *
+000140*   DOWNSTREAM PICKUP.  WRITES A HEADER LINE FOLLOWED BY ONE     *
+000150*   CSV LINE PER PROCESSED TRANSACTION AND RETURNS THE COUNT     *
+000160*   OF RECORDS EXPORTED.                                        *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   ----------------------------------------------------------- *
+000200*   2026-08-09  JMS   INITIAL VERSION.                          *
+000205*   2026-08-09  JMS   OUTPUT FILE LOCATION NOW COMES FROM THE    *
+000206*                     MAINTAINED RUN-TIME PARAMETERS INSTEAD OF  *
+000207*                     A FIXED ASSIGNMENT.                        *
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DL100-OUTPUT-FILE ASSIGN TO EX-OUT-FILE-PATH
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS EX-OUT-FILE-STATUS.
+000290     SELECT DL100-CSV-FILE ASSIGN TO CSVFILE
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS EX-CSV-FILE-STATUS.
+000315     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000316         ORGANIZATION IS SEQUENTIAL
+000317         FILE STATUS IS EX-PRM-FILE-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  DL100-OUTPUT-FILE.
+000350 COPY DL100TX REPLACING LEADING ==TX-== BY ==OT-==
+000360     ==DL100-TRANSACTION-RECORD== BY ==DL100-OUTPUT-RECORD==.
+000370 FD  DL100-CSV-FILE
+000380     RECORD CONTAINS 132 CHARACTERS.
+000390 01  EX-CSV-LINE                  PIC X(132).
+000392 FD  DL100-PARAMETER-FILE.
+000394 COPY DL100PR.
+000400 WORKING-STORAGE SECTION.
+000410 77  EX-OUT-FILE-STATUS           PIC X(02) VALUE SPACES.
+000412 77  EX-PRM-FILE-STATUS           PIC X(02) VALUE SPACES.
+000414 77  EX-OUT-FILE-PATH             PIC X(60) VALUE "OUTFILE".
+000420 77  EX-CSV-FILE-STATUS           PIC X(02) VALUE SPACES.
+000430 77  EX-END-OF-FILE-SWITCH        PIC X(01) VALUE "N".
+000440     88  EX-END-OF-FILE                    VALUE "Y".
+000460 01  EX-CSV-DETAIL-FIELDS.
+000470     05  EX-D-BUSINESS-DATE       PIC 9(08).
+000480     05  EX-D-ACCOUNT-NUMBER      PIC X(12).
+000490     05  EX-D-REFERENCE-NUMBER    PIC X(12).
+000500     05  EX-D-AMOUNT-EDIT         PIC -(11)9.99.
+000510     05  EX-D-TYPE                PIC X(02).
+000520     05  EX-D-SOURCE              PIC X(08).
+000530 LINKAGE SECTION.
+000540 01  EX-PARM-BUSINESS-DATE        PIC 9(08).
+000550 01  EX-PARM-RECORD-COUNT         PIC 9(09) COMP.
+000560 01  EX-PARM-RESULT-SWITCH        PIC X(01).
+000570     88  EX-PARM-IS-SUCCESS                 VALUE "Y".
+000580 PROCEDURE DIVISION USING EX-PARM-BUSINESS-DATE
+000590                          EX-PARM-RECORD-COUNT
+000600                          EX-PARM-RESULT-SWITCH.
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000630     PERFORM 2000-EXPORT-TRANSACTIONS THRU 2000-EXIT.
+000640     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+000650 0000-EXIT.
+000660     GOBACK.
+000670*
+000680 1000-INITIALIZE.
+000690     MOVE ZERO TO EX-PARM-RECORD-COUNT.
+000700     MOVE "N" TO EX-PARM-RESULT-SWITCH.
+000710     PERFORM 1050-LOAD-FILE-PATHS THRU 1050-EXIT.
+000720 1000-EXIT.
+000730     EXIT.
+000740*
+000741 1050-LOAD-FILE-PATHS.
+000742     MOVE SPACES TO DL100-PARAMETER-RECORD.
+000743     OPEN INPUT DL100-PARAMETER-FILE.
+000744     IF EX-PRM-FILE-STATUS = "00"
+000745         READ DL100-PARAMETER-FILE
+000746             AT END
+000747                 CONTINUE
+000748         END-READ
+000749         IF PR-OUTPUT-FILE-PATH NOT = SPACES
+000750             MOVE PR-OUTPUT-FILE-PATH TO EX-OUT-FILE-PATH
+000751         END-IF
+000752         CLOSE DL100-PARAMETER-FILE
+000753     END-IF.
+000754 1050-EXIT.
+000755     EXIT.
+000756*
+000757 2000-EXPORT-TRANSACTIONS.
+000760     SET EX-END-OF-FILE-SWITCH TO "N".
+000770     OPEN INPUT DL100-OUTPUT-FILE.
+000780     IF EX-OUT-FILE-STATUS NOT = "00"
+000790         GO TO 2000-EXIT
+000800     END-IF.
+000810     OPEN OUTPUT DL100-CSV-FILE.
+000820     IF EX-CSV-FILE-STATUS NOT = "00"
+000830         CLOSE DL100-OUTPUT-FILE
+000840         GO TO 2000-EXIT
+000850     END-IF.
+000860     MOVE "BUSINESS DATE,ACCOUNT NUMBER,REFERENCE NUMBER," &
+000870         "AMOUNT,TYPE,SOURCE" TO EX-CSV-LINE.
+000880     WRITE EX-CSV-LINE.
+000890     PERFORM 2100-READ-OUTPUT THRU 2100-EXIT.
+000900     PERFORM 2200-EXPORT-ONE-RECORD THRU 2200-EXIT
+000910         UNTIL EX-END-OF-FILE.
+000920     CLOSE DL100-OUTPUT-FILE.
+000930     CLOSE DL100-CSV-FILE.
+000940     SET EX-PARM-IS-SUCCESS TO TRUE.
+000950     MOVE "Y" TO EX-PARM-RESULT-SWITCH.
+000960 2000-EXIT.
+000970     EXIT.
+000980*
+000990 2100-READ-OUTPUT.
+001000     READ DL100-OUTPUT-FILE
+001010         AT END
+001020             SET EX-END-OF-FILE TO TRUE
+001030     END-READ.
+001040 2100-EXIT.
+001050     EXIT.
+001060*
+001070 2200-EXPORT-ONE-RECORD.
+001080     IF OT-BUSINESS-DATE = EX-PARM-BUSINESS-DATE
+001090         MOVE OT-BUSINESS-DATE     TO EX-D-BUSINESS-DATE
+001100         MOVE OT-ACCOUNT-NUMBER    TO EX-D-ACCOUNT-NUMBER
+001110         MOVE OT-REFERENCE-NUMBER  TO EX-D-REFERENCE-NUMBER
+001120         MOVE OT-AMOUNT            TO EX-D-AMOUNT-EDIT
+001130         MOVE OT-TYPE              TO EX-D-TYPE
+001140         MOVE OT-SOURCE            TO EX-D-SOURCE
+001150         STRING EX-D-BUSINESS-DATE   DELIMITED BY SIZE
+001160             "," EX-D-ACCOUNT-NUMBER DELIMITED BY SPACE
+001170             "," EX-D-REFERENCE-NUMBER DELIMITED BY SPACE
+001180             "," EX-D-AMOUNT-EDIT    DELIMITED BY SIZE
+001190             "," EX-D-TYPE          DELIMITED BY SPACE
+001200             "," EX-D-SOURCE        DELIMITED BY SPACE
+001210             INTO EX-CSV-LINE
+001220         WRITE EX-CSV-LINE
+001230         ADD 1 TO EX-PARM-RECORD-COUNT
+001240     END-IF.
+001250     PERFORM 2100-READ-OUTPUT THRU 2100-EXIT.
+001260 2200-EXIT.
+001270     EXIT.
+001280*
+001290 9999-TERMINATE.
+001300     CONTINUE.
+001310 9999-EXIT.
+001320     EXIT.
