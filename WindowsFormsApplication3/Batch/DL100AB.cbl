@@ -0,0 +1,103 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100AB.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100AB - ABORT CURRENTLY RUNNING NIGHTLY CYCLE STEP         *
+000110*                                                                *
+000120*   CALLED FROM FORM1'S ABORT/RESTART CONTROL.  RAISES THE       *
+000130*   STOP-REQUESTED FLAG ON THE CHECKPOINT RECORD FOR THE         *
+000140*   SELECTED BUSINESS DATE.  DL100NC CHECKS THIS FLAG BETWEEN    *
+000150*   RECORDS AND, WHEN IT IS SET, STOPS AT THE NEXT CHECKPOINT    *
+000160*   INTERVAL RATHER THAN ABENDING MID-RECORD.                    *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   ----------------------------------------------------------- *
+000200*   2026-08-09  JMS   INITIAL VERSION.                          *
+000205*   2026-08-09  JMS   CHECKPOINT FILE LOCATION NOW COMES FROM    *
+000206*                     THE MAINTAINED RUN-TIME PARAMETERS INSTEAD *
+000207*                     OF A FIXED ASSIGNMENT.                     *
+000208*   2026-08-09  JMS   AB-TIMESTAMP NOW CARRIES THE TIME OF DAY,  *
+000209*                     NOT JUST THE DATE.                         *
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-CHECKPOINT-FILE ASSIGN TO AB-CKP-FILE-PATH
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CK-BUSINESS-DATE
+000290         FILE STATUS IS AB-CKP-FILE-STATUS.
+000295     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000296         ORGANIZATION IS SEQUENTIAL
+000297         FILE STATUS IS AB-PRM-FILE-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DL100-CHECKPOINT-FILE.
+000330 COPY DL100CK.
+000332 FD  DL100-PARAMETER-FILE.
+000334 COPY DL100PR.
+000340 WORKING-STORAGE SECTION.
+000350 77  AB-CKP-FILE-STATUS       PIC X(02) VALUE SPACES.
+000352 77  AB-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000354 77  AB-CKP-FILE-PATH         PIC X(60) VALUE "CKPFILE".
+000360 77  AB-TIMESTAMP             PIC X(14) VALUE SPACES.
+000362 77  AB-TIMESTAMP-DATE        PIC 9(08) VALUE ZERO.
+000364 77  AB-TIMESTAMP-TIME-RAW    PIC 9(08) VALUE ZERO.
+000366 77  AB-TIMESTAMP-TIME        PIC 9(06) VALUE ZERO.
+000370 LINKAGE SECTION.
+000380 01  AB-PARM-BUSINESS-DATE    PIC 9(08).
+000390 01  AB-PARM-FOUND-SWITCH     PIC X(01).
+000400     88  AB-JOB-WAS-RUNNING              VALUE "Y".
+000410     88  AB-JOB-NOT-RUNNING               VALUE "N".
+000420 PROCEDURE DIVISION USING AB-PARM-BUSINESS-DATE
+000430                          AB-PARM-FOUND-SWITCH.
+000440 0000-MAINLINE.
+000450     SET AB-JOB-NOT-RUNNING TO TRUE.
+000455     PERFORM 0100-LOAD-FILE-PATHS THRU 0100-EXIT.
+000460     OPEN I-O DL100-CHECKPOINT-FILE.
+000470     IF AB-CKP-FILE-STATUS NOT = "00"
+000480         GO TO 0000-EXIT
+000490     END-IF.
+000500     MOVE AB-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+000510     READ DL100-CHECKPOINT-FILE
+000520         INVALID KEY
+000530             GO TO 0000-CLOSE-AND-EXIT
+000540     END-READ.
+000550     IF NOT CK-RUN-IN-PROGRESS
+000560         GO TO 0000-CLOSE-AND-EXIT
+000570     END-IF.
+000580     SET CK-STOP-IS-REQUESTED TO TRUE.
+000582     ACCEPT AB-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+000584     ACCEPT AB-TIMESTAMP-TIME-RAW FROM TIME.
+000586     MOVE AB-TIMESTAMP-TIME-RAW(1:6) TO AB-TIMESTAMP-TIME.
+000588     STRING AB-TIMESTAMP-DATE DELIMITED BY SIZE
+000590            AB-TIMESTAMP-TIME DELIMITED BY SIZE
+000592         INTO AB-TIMESTAMP.
+000600     MOVE AB-TIMESTAMP TO CK-LAST-UPDATE-TIME.
+000610     REWRITE DL100-CHECKPOINT-RECORD.
+000620     SET AB-JOB-WAS-RUNNING TO TRUE.
+000630 0000-CLOSE-AND-EXIT.
+000640     CLOSE DL100-CHECKPOINT-FILE.
+000650 0000-EXIT.
+000660     GOBACK.
+000670*
+000680 0100-LOAD-FILE-PATHS.
+000690     MOVE SPACES TO DL100-PARAMETER-RECORD.
+000700     OPEN INPUT DL100-PARAMETER-FILE.
+000710     IF AB-PRM-FILE-STATUS = "00"
+000720         READ DL100-PARAMETER-FILE
+000730             AT END
+000740                 CONTINUE
+000750         END-READ
+000760         IF PR-CHECKPOINT-FILE-PATH NOT = SPACES
+000770             MOVE PR-CHECKPOINT-FILE-PATH TO AB-CKP-FILE-PATH
+000780         END-IF
+000790         CLOSE DL100-PARAMETER-FILE
+000800     END-IF.
+000810 0100-EXIT.
+000820     EXIT.
