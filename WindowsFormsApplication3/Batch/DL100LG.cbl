@@ -0,0 +1,111 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100LG.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100LG - OPERATOR SIGN-ON VALIDATION                       *
+000110*                                                                *
+000120*   CALLED BY FORMLOGIN TO CHECK AN OPERATOR ID AND PASSWORD     *
+000130*   AGAINST THE OPERATOR MASTER FILE BEFORE FORM1 IS ALLOWED     *
+000140*   TO OPEN.  ON A SUCCESSFUL SIGN-ON THE OPERATOR'S LAST        *
+000150*   SIGN-ON DATE AND TIME IS UPDATED ON THE MASTER RECORD.       *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ----------------------------------------------------------- *
+000190*   2026-08-09  JMS   INITIAL VERSION.                          *
+000195*   2026-08-09  JMS   RETURNS THE OPERATOR'S ROLE CODE SO THE   *
+000196*                     CALLER CAN GATE SUPERVISOR-ONLY SCREENS.  *
+000197*   2026-08-09  JMS   OP-LAST-SIGNON-DATE-TIME NOW CARRIES THE  *
+000198*                     TIME OF DAY, NOT JUST THE DATE.           *
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-OPERATOR-FILE ASSIGN TO OPRFILE
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS OP-OPERATOR-ID
+000290         FILE STATUS IS LG-OPR-FILE-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DL100-OPERATOR-FILE.
+000330 COPY DL100OP.
+000340 WORKING-STORAGE SECTION.
+000350 77  LG-OPR-FILE-STATUS       PIC X(02) VALUE SPACES.
+000360 77  LG-FILE-OPEN-SWITCH      PIC X(01) VALUE "N".
+000370     88  LG-FILE-IS-OPEN                VALUE "Y".
+000380 77  LG-CURRENT-DATE-TIME     PIC X(14) VALUE SPACES.
+000382 77  LG-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+000384 77  LG-CURRENT-TIME-RAW      PIC 9(08) VALUE ZERO.
+000386 77  LG-CURRENT-TIME          PIC 9(06) VALUE ZERO.
+000390 LINKAGE SECTION.
+000400 01  LG-PARM-OPERATOR-ID      PIC X(08).
+000410 01  LG-PARM-PASSWORD         PIC X(16).
+000420 01  LG-PARM-VALID-SWITCH     PIC X(01).
+000430     88  LG-SIGNON-IS-VALID             VALUE "Y".
+000440     88  LG-SIGNON-IS-INVALID           VALUE "N".
+000450 01  LG-PARM-OPERATOR-NAME    PIC X(30).
+000455 01  LG-PARM-ROLE-CODE        PIC X(01).
+000460 PROCEDURE DIVISION USING LG-PARM-OPERATOR-ID
+000470                          LG-PARM-PASSWORD
+000480                          LG-PARM-VALID-SWITCH
+000485                          LG-PARM-OPERATOR-NAME
+000487                          LG-PARM-ROLE-CODE.
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000520     PERFORM 2000-CHECK-OPERATOR THRU 2000-EXIT.
+000530     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000540 0000-EXIT.
+000550     GOBACK.
+000560*
+000570 1000-INITIALIZE.
+000580     SET LG-SIGNON-IS-INVALID TO TRUE.
+000590     MOVE SPACES TO LG-PARM-OPERATOR-NAME.
+000595     MOVE SPACES TO LG-PARM-ROLE-CODE.
+000600     ACCEPT LG-CURRENT-DATE FROM DATE YYYYMMDD.
+000602     ACCEPT LG-CURRENT-TIME-RAW FROM TIME.
+000604     MOVE LG-CURRENT-TIME-RAW(1:6) TO LG-CURRENT-TIME.
+000606     STRING LG-CURRENT-DATE DELIMITED BY SIZE
+000608            LG-CURRENT-TIME DELIMITED BY SIZE
+000610         INTO LG-CURRENT-DATE-TIME.
+000612     OPEN I-O DL100-OPERATOR-FILE.
+000620     IF LG-OPR-FILE-STATUS = "00"
+000630         SET LG-FILE-IS-OPEN TO TRUE
+000640     END-IF.
+000650 1000-EXIT.
+000660     EXIT.
+000670*
+000680 2000-CHECK-OPERATOR.
+000690     IF NOT LG-FILE-IS-OPEN
+000700         GO TO 2000-EXIT
+000710     END-IF.
+000720     MOVE LG-PARM-OPERATOR-ID TO OP-OPERATOR-ID.
+000730     READ DL100-OPERATOR-FILE
+000740         INVALID KEY
+000750             GO TO 2000-EXIT
+000760     END-READ.
+000770     IF NOT OP-STATUS-ACTIVE
+000780         GO TO 2000-EXIT
+000790     END-IF.
+000800     IF OP-PASSWORD NOT = LG-PARM-PASSWORD
+000810         GO TO 2000-EXIT
+000820     END-IF.
+000830     SET LG-SIGNON-IS-VALID TO TRUE.
+000840     MOVE OP-OPERATOR-NAME TO LG-PARM-OPERATOR-NAME.
+000845     MOVE OP-ROLE-CODE TO LG-PARM-ROLE-CODE.
+000850     MOVE LG-CURRENT-DATE-TIME TO OP-LAST-SIGNON-DATE-TIME.
+000860     REWRITE DL100-OPERATOR-RECORD.
+000870 2000-EXIT.
+000880     EXIT.
+000890*
+000900 8000-TERMINATE.
+000910     IF LG-FILE-IS-OPEN
+000920         CLOSE DL100-OPERATOR-FILE
+000930     END-IF.
+000940 8000-EXIT.
+000950     EXIT.
