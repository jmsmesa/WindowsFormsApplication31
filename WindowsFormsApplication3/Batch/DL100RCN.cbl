@@ -0,0 +1,382 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100RCN.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100RCN - END-OF-DAY CONTROL-TOTAL RECONCILIATION REPORT   *
+000110*                                                                *
+000120*   CALLED FROM FORM1's BUTTON2 ONCE A RUN HAS COMPLETED FOR     *
+000130*   THE SELECTED BUSINESS DATE.  COMPARES THE INPUT TRANSACTION  *
+000140*   COUNT AND DOLLAR TOTAL, BY TYPE, AGAINST WHAT WAS ACTUALLY   *
+000150*   WRITTEN TO THE OUTPUT AND EXCEPTION FILES SO THE DAY CAN BE  *
+000160*   PROVEN IN BALANCE BEFORE IT IS CLOSED.                       *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   ----------------------------------------------------------- *
+000200*   2026-08-09  JMS   INITIAL VERSION.                          *
+000205*   2026-08-09  JMS   INPUT SIDE NOW FILTERS ON BUSINESS DATE,   *
+000206*                     MATCHING THE OUTPUT AND EXCEPTION SIDES,   *
+000207*                     SO TXNFILE CAN HOLD MORE THAN ONE DATE'S    *
+000208*                     TRANSACTIONS WITHOUT THROWING THE DAY OUT   *
+000209*                     OF BALANCE.                                *
+000211*   2026-08-09  JMS   FILE LOCATIONS NOW COME FROM THE           *
+000212*                     MAINTAINED RUN-TIME PARAMETERS INSTEAD OF  *
+000213*                     FIXED ASSIGNMENTS.                         *
+000215*   2026-08-09  JMS   WIDENED THE PRINTED IN/OUT AMOUNT FIELDS   *
+000216*                     TO MATCH THE FULL SIZE OF THE ACCUMULATED  *
+000217*                     TOTALS SO A LARGE DAY'S GRAND TOTAL CAN'T  *
+000218*                     LOSE ITS HIGH-ORDER DIGIT ON THE REPORT.   *
+000219******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DL100-TRANSACTION-FILE ASSIGN TO RC-TXN-FILE-PATH
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS RC-TXN-FILE-STATUS.
+000290     SELECT DL100-OUTPUT-FILE ASSIGN TO RC-OUT-FILE-PATH
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS RC-OUT-FILE-STATUS.
+000320     SELECT DL100-EXCEPTION-FILE ASSIGN TO RC-EXC-FILE-PATH
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS RC-EXC-FILE-STATUS.
+000350     SELECT DL100-REPORT-FILE ASSIGN TO RC-RPT-FILE-PATH
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS RC-RPT-FILE-STATUS.
+000375     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000376         ORGANIZATION IS SEQUENTIAL
+000377         FILE STATUS IS RC-PRM-FILE-STATUS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  DL100-TRANSACTION-FILE.
+000410 COPY DL100TX.
+000420 FD  DL100-OUTPUT-FILE.
+000430 COPY DL100TX
+000440     REPLACING LEADING ==TX-== BY ==OT-==
+000450         ==DL100-TRANSACTION-RECORD== BY ==DL100-OUTPUT-RECORD==.
+000460 FD  DL100-EXCEPTION-FILE.
+000470 COPY DL100EX.
+000480 FD  DL100-REPORT-FILE
+000490     RECORD CONTAINS 132 CHARACTERS.
+000500 01  RC-REPORT-LINE               PIC X(132).
+000505 FD  DL100-PARAMETER-FILE.
+000507 COPY DL100PR.
+000510 WORKING-STORAGE SECTION.
+000520 77  RC-TXN-FILE-STATUS        PIC X(02) VALUE SPACES.
+000530 77  RC-OUT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000540 77  RC-EXC-FILE-STATUS        PIC X(02) VALUE SPACES.
+000550 77  RC-RPT-FILE-STATUS        PIC X(02) VALUE SPACES.
+000552 77  RC-PRM-FILE-STATUS        PIC X(02) VALUE SPACES.
+000554 77  RC-TXN-FILE-PATH          PIC X(60) VALUE "TXNFILE".
+000556 77  RC-OUT-FILE-PATH          PIC X(60) VALUE "OUTFILE".
+000558 77  RC-EXC-FILE-PATH          PIC X(60) VALUE "EXCFILE".
+000559 77  RC-RPT-FILE-PATH          PIC X(60) VALUE "RPTFILE".
+000560 77  RC-END-OF-FILE-SWITCH     PIC X(01) VALUE "N".
+000570     88  RC-END-OF-FILE                  VALUE "Y".
+000580 01  RC-TYPE-CODES-INIT.
+000590     05  FILLER                PIC X(02) VALUE "DP".
+000600     05  FILLER                PIC X(02) VALUE "WD".
+000610     05  FILLER                PIC X(02) VALUE "TR".
+000620     05  FILLER                PIC X(02) VALUE "FE".
+000630     05  FILLER                PIC X(02) VALUE "AJ".
+000640 01  RC-TYPE-CODES REDEFINES RC-TYPE-CODES-INIT.
+000650     05  RC-TYPE-CODE-TBL      PIC X(02) OCCURS 5 TIMES.
+000660 01  RC-TYPE-TOTALS-TABLE.
+000670     05  RC-TYPE-ENTRY OCCURS 5 TIMES.
+000680         10  RC-INPUT-COUNT       PIC 9(09) COMP VALUE ZERO.
+000690         10  RC-INPUT-AMOUNT      PIC S9(11)V99 COMP-3 VALUE ZERO.
+000700         10  RC-OUTPUT-COUNT      PIC 9(09) COMP VALUE ZERO.
+000710         10  RC-OUTPUT-AMOUNT     PIC S9(11)V99 COMP-3 VALUE ZERO.
+000720         10  RC-REJECT-COUNT      PIC 9(09) COMP VALUE ZERO.
+000730         10  RC-REJECT-AMOUNT     PIC S9(11)V99 COMP-3 VALUE ZERO.
+000740 77  RC-TYPE-IDX               PIC 9(02) COMP VALUE ZERO.
+000745 77  RC-GRAND-INPUT-COUNT      PIC 9(09) COMP VALUE ZERO.
+000750 77  RC-GRAND-INPUT-AMOUNT     PIC S9(11)V99 COMP-3 VALUE ZERO.
+000760 77  RC-GRAND-OUTPUT-COUNT     PIC 9(09) COMP VALUE ZERO.
+000770 77  RC-GRAND-OUTPUT-AMOUNT    PIC S9(11)V99 COMP-3 VALUE ZERO.
+000780 77  RC-GRAND-REJECT-COUNT     PIC 9(09) COMP VALUE ZERO.
+000790 77  RC-GRAND-REJECT-AMOUNT    PIC S9(11)V99 COMP-3 VALUE ZERO.
+000800 77  RC-BALANCED-SWITCH        PIC X(01) VALUE "Y".
+000810     88  RC-DAY-IS-BALANCED             VALUE "Y".
+000820     88  RC-DAY-IS-OUT-OF-BALANCE        VALUE "N".
+000830 01  RC-DETAIL-LINE.
+000840     05  FILLER                PIC X(04) VALUE SPACES.
+000850     05  RC-D-TYPE             PIC X(11).
+000860     05  FILLER                PIC X(01) VALUE SPACES.
+000870     05  RC-D-IN-COUNT         PIC ZZZ,ZZZ,ZZ9.
+000880     05  FILLER                PIC X(03) VALUE SPACES.
+000890     05  RC-D-IN-AMOUNT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+000900     05  FILLER                PIC X(03) VALUE SPACES.
+000910     05  RC-D-OUT-COUNT        PIC ZZZ,ZZZ,ZZ9.
+000920     05  FILLER                PIC X(03) VALUE SPACES.
+000930     05  RC-D-OUT-AMOUNT       PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+000940     05  FILLER                PIC X(03) VALUE SPACES.
+000950     05  RC-D-REJ-COUNT        PIC ZZZ,ZZZ,ZZ9.
+000960 LINKAGE SECTION.
+000970 01  RC-PARM-BUSINESS-DATE     PIC 9(08).
+000980 01  RC-PARM-BALANCED-SWITCH   PIC X(01).
+000990     88  RC-PARM-IS-BALANCED             VALUE "Y".
+001000 PROCEDURE DIVISION USING RC-PARM-BUSINESS-DATE
+001010                          RC-PARM-BALANCED-SWITCH.
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001040     PERFORM 2000-ACCUMULATE-INPUT THRU 2000-EXIT.
+001050     PERFORM 3000-ACCUMULATE-OUTPUT THRU 3000-EXIT.
+001060     PERFORM 4000-ACCUMULATE-EXCEPTIONS THRU 4000-EXIT.
+001070     PERFORM 5000-CHECK-BALANCE THRU 5000-EXIT.
+001080     PERFORM 6000-PRINT-REPORT THRU 6000-EXIT.
+001090     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001100 0000-EXIT.
+001110     GOBACK.
+001120*
+001130 1000-INITIALIZE.
+001131     PERFORM 1050-LOAD-FILE-PATHS THRU 1050-EXIT.
+001140     MOVE ZERO TO RC-GRAND-INPUT-COUNT RC-GRAND-OUTPUT-COUNT
+001150                  RC-GRAND-REJECT-COUNT.
+001160     MOVE ZERO TO RC-GRAND-INPUT-AMOUNT RC-GRAND-OUTPUT-AMOUNT
+001170                  RC-GRAND-REJECT-AMOUNT.
+001180     PERFORM 1010-ZERO-ONE-TYPE-ENTRY THRU 1010-EXIT
+001190         VARYING RC-TYPE-IDX FROM 1 BY 1 UNTIL RC-TYPE-IDX > 5.
+001200 1000-EXIT.
+001210     EXIT.
+001220*
+001221 1050-LOAD-FILE-PATHS.
+001222     MOVE SPACES TO DL100-PARAMETER-RECORD.
+001223     OPEN INPUT DL100-PARAMETER-FILE.
+001224     IF RC-PRM-FILE-STATUS = "00"
+001225         READ DL100-PARAMETER-FILE
+001226             AT END
+001227                 CONTINUE
+001228         END-READ
+001229         IF PR-TRANSACTION-FILE-PATH NOT = SPACES
+001230             MOVE PR-TRANSACTION-FILE-PATH TO RC-TXN-FILE-PATH
+001231         END-IF
+001232         IF PR-OUTPUT-FILE-PATH NOT = SPACES
+001233             MOVE PR-OUTPUT-FILE-PATH TO RC-OUT-FILE-PATH
+001234         END-IF
+001235         IF PR-EXCEPTION-FILE-PATH NOT = SPACES
+001236             MOVE PR-EXCEPTION-FILE-PATH TO RC-EXC-FILE-PATH
+001237         END-IF
+001238         IF PR-REPORT-FILE-PATH NOT = SPACES
+001239             MOVE PR-REPORT-FILE-PATH TO RC-RPT-FILE-PATH
+001240         END-IF
+001241         CLOSE DL100-PARAMETER-FILE
+001242     END-IF.
+001243 1050-EXIT.
+001244     EXIT.
+001245*
+001246 1010-ZERO-ONE-TYPE-ENTRY.
+001247     MOVE ZERO TO RC-INPUT-COUNT(RC-TYPE-IDX).
+001248     MOVE ZERO TO RC-INPUT-AMOUNT(RC-TYPE-IDX).
+001249     MOVE ZERO TO RC-OUTPUT-COUNT(RC-TYPE-IDX).
+001251     MOVE ZERO TO RC-OUTPUT-AMOUNT(RC-TYPE-IDX).
+001252     MOVE ZERO TO RC-REJECT-COUNT(RC-TYPE-IDX).
+001253     MOVE ZERO TO RC-REJECT-AMOUNT(RC-TYPE-IDX).
+001254 1010-EXIT.
+001255     EXIT.
+001256*
+001330 2000-ACCUMULATE-INPUT.
+001340     SET RC-END-OF-FILE-SWITCH TO "N".
+001350     OPEN INPUT DL100-TRANSACTION-FILE.
+001360     IF RC-TXN-FILE-STATUS NOT = "00"
+001370         GO TO 2000-EXIT
+001380     END-IF.
+001390     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001400     PERFORM 2200-ACCUMULATE-ONE-INPUT THRU 2200-EXIT
+001410         UNTIL RC-END-OF-FILE.
+001420     CLOSE DL100-TRANSACTION-FILE.
+001430 2000-EXIT.
+001440     EXIT.
+001450*
+001460 2100-READ-INPUT.
+001470     READ DL100-TRANSACTION-FILE
+001480         AT END
+001490             SET RC-END-OF-FILE TO TRUE
+001500     END-READ.
+001510 2100-EXIT.
+001520     EXIT.
+001530*
+001540 2200-ACCUMULATE-ONE-INPUT.
+001545     IF TX-BUSINESS-DATE = RC-PARM-BUSINESS-DATE
+001550         PERFORM 2210-FIND-INPUT-TYPE-SLOT THRU 2210-EXIT
+001560             VARYING RC-TYPE-IDX FROM 1 BY 1
+001570             UNTIL RC-TYPE-IDX > 5
+001580                OR RC-TYPE-CODE-TBL(RC-TYPE-IDX) = TX-TYPE
+001590         IF RC-TYPE-IDX <= 5
+001600             ADD 1 TO RC-INPUT-COUNT(RC-TYPE-IDX)
+001610             ADD TX-AMOUNT TO RC-INPUT-AMOUNT(RC-TYPE-IDX)
+001615             ADD 1 TO RC-GRAND-INPUT-COUNT
+001625             ADD TX-AMOUNT TO RC-GRAND-INPUT-AMOUNT
+001630         END-IF
+001635     END-IF.
+001640     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001650 2200-EXIT.
+001660     EXIT.
+001662*
+001664 2210-FIND-INPUT-TYPE-SLOT.
+001666     CONTINUE.
+001668 2210-EXIT.
+001669     EXIT.
+001670*
+001680 3000-ACCUMULATE-OUTPUT.
+001690     SET RC-END-OF-FILE-SWITCH TO "N".
+001700     OPEN INPUT DL100-OUTPUT-FILE.
+001710     IF RC-OUT-FILE-STATUS NOT = "00"
+001720         GO TO 3000-EXIT
+001730     END-IF.
+001740     PERFORM 3100-READ-OUTPUT THRU 3100-EXIT.
+001750     PERFORM 3200-ACCUMULATE-ONE-OUTPUT THRU 3200-EXIT
+001760         UNTIL RC-END-OF-FILE.
+001770     CLOSE DL100-OUTPUT-FILE.
+001780 3000-EXIT.
+001790     EXIT.
+001800*
+001810 3100-READ-OUTPUT.
+001820     READ DL100-OUTPUT-FILE
+001830         AT END
+001840             SET RC-END-OF-FILE TO TRUE
+001850     END-READ.
+001860 3100-EXIT.
+001870     EXIT.
+001880*
+001890 3200-ACCUMULATE-ONE-OUTPUT.
+001895     IF OT-BUSINESS-DATE = RC-PARM-BUSINESS-DATE
+001900         PERFORM 3210-FIND-OUTPUT-TYPE-SLOT THRU 3210-EXIT
+001910             VARYING RC-TYPE-IDX FROM 1 BY 1
+001920             UNTIL RC-TYPE-IDX > 5
+001930                OR RC-TYPE-CODE-TBL(RC-TYPE-IDX) = OT-TYPE
+001940         IF RC-TYPE-IDX <= 5
+001945             ADD 1 TO RC-OUTPUT-COUNT(RC-TYPE-IDX)
+001950             ADD OT-AMOUNT TO RC-OUTPUT-AMOUNT(RC-TYPE-IDX)
+001955             ADD 1 TO RC-GRAND-OUTPUT-COUNT
+001960             ADD OT-AMOUNT TO RC-GRAND-OUTPUT-AMOUNT
+001970         END-IF
+001980     END-IF.
+001990     PERFORM 3100-READ-OUTPUT THRU 3100-EXIT.
+002000 3200-EXIT.
+002010     EXIT.
+002015*
+002016 3210-FIND-OUTPUT-TYPE-SLOT.
+002017     CONTINUE.
+002018 3210-EXIT.
+002019     EXIT.
+002020*
+002025*
+002030 4000-ACCUMULATE-EXCEPTIONS.
+002040     SET RC-END-OF-FILE-SWITCH TO "N".
+002050     OPEN INPUT DL100-EXCEPTION-FILE.
+002060     IF RC-EXC-FILE-STATUS NOT = "00"
+002070         GO TO 4000-EXIT
+002080     END-IF.
+002090     PERFORM 4100-READ-EXCEPTION THRU 4100-EXIT.
+002100     PERFORM 4200-ACCUMULATE-ONE-EXCEPTION THRU 4200-EXIT
+002110         UNTIL RC-END-OF-FILE.
+002120     CLOSE DL100-EXCEPTION-FILE.
+002130 4000-EXIT.
+002140     EXIT.
+002150*
+002160 4100-READ-EXCEPTION.
+002170     READ DL100-EXCEPTION-FILE
+002180         AT END
+002190             SET RC-END-OF-FILE TO TRUE
+002200     END-READ.
+002210 4100-EXIT.
+002220     EXIT.
+002230*
+002240 4200-ACCUMULATE-ONE-EXCEPTION.
+002245     IF EX-BUSINESS-DATE = RC-PARM-BUSINESS-DATE
+002250         PERFORM 4210-FIND-EXCEPTION-TYPE-SLOT THRU 4210-EXIT
+002255             VARYING RC-TYPE-IDX FROM 1 BY 1
+002260             UNTIL RC-TYPE-IDX > 5
+002265                OR RC-TYPE-CODE-TBL(RC-TYPE-IDX) = EX-TYPE
+002270         IF RC-TYPE-IDX <= 5
+002280             ADD 1 TO RC-REJECT-COUNT(RC-TYPE-IDX)
+002290             ADD EX-AMOUNT TO RC-REJECT-AMOUNT(RC-TYPE-IDX)
+002300             ADD 1 TO RC-GRAND-REJECT-COUNT
+002310             ADD EX-AMOUNT TO RC-GRAND-REJECT-AMOUNT
+002320         END-IF
+002330     END-IF.
+002340     PERFORM 4100-READ-EXCEPTION THRU 4100-EXIT.
+002350 4200-EXIT.
+002360     EXIT.
+002365*
+002366 4210-FIND-EXCEPTION-TYPE-SLOT.
+002367     CONTINUE.
+002368 4210-EXIT.
+002369     EXIT.
+002370*
+002380 5000-CHECK-BALANCE.
+002390     SET RC-DAY-IS-BALANCED TO TRUE.
+002400     IF RC-GRAND-INPUT-COUNT NOT =
+002410             RC-GRAND-OUTPUT-COUNT + RC-GRAND-REJECT-COUNT
+002420         SET RC-DAY-IS-OUT-OF-BALANCE TO TRUE
+002430     END-IF.
+002440     IF RC-GRAND-INPUT-AMOUNT NOT =
+002450             RC-GRAND-OUTPUT-AMOUNT + RC-GRAND-REJECT-AMOUNT
+002460         SET RC-DAY-IS-OUT-OF-BALANCE TO TRUE
+002470     END-IF.
+002480     MOVE RC-BALANCED-SWITCH TO RC-PARM-BALANCED-SWITCH.
+002490 5000-EXIT.
+002500     EXIT.
+002510*
+002520 6000-PRINT-REPORT.
+002530     OPEN OUTPUT DL100-REPORT-FILE.
+002540     MOVE SPACES TO RC-REPORT-LINE.
+002550     STRING "END-OF-DAY CONTROL-TOTAL RECONCILIATION - BUSINESS "
+002560         "DATE " RC-PARM-BUSINESS-DATE
+002570         DELIMITED BY SIZE INTO RC-REPORT-LINE.
+002580     WRITE RC-REPORT-LINE.
+002590     MOVE SPACES TO RC-REPORT-LINE.
+002600     WRITE RC-REPORT-LINE.
+002610     MOVE SPACES TO RC-REPORT-LINE.
+002615     STRING "TYPE    INPUT-CNT     INPUT-AMOUNT   OUTPUT-CNT   "
+002620         "  OUTPUT-AMOUNT   REJ-CNT"
+002625         DELIMITED BY SIZE INTO RC-REPORT-LINE.
+002640     WRITE RC-REPORT-LINE.
+002650     PERFORM 6100-PRINT-ONE-TYPE-LINE THRU 6100-EXIT
+002660         VARYING RC-TYPE-IDX FROM 1 BY 1 UNTIL RC-TYPE-IDX > 5.
+002670     MOVE SPACES TO RC-REPORT-LINE.
+002680     WRITE RC-REPORT-LINE.
+002690     MOVE "GRAND TOTAL" TO RC-D-TYPE.
+002700     MOVE RC-GRAND-INPUT-COUNT   TO RC-D-IN-COUNT.
+002710     MOVE RC-GRAND-INPUT-AMOUNT  TO RC-D-IN-AMOUNT.
+002720     MOVE RC-GRAND-OUTPUT-COUNT  TO RC-D-OUT-COUNT.
+002730     MOVE RC-GRAND-OUTPUT-AMOUNT TO RC-D-OUT-AMOUNT.
+002740     MOVE RC-GRAND-REJECT-COUNT  TO RC-D-REJ-COUNT.
+002750     MOVE SPACES TO RC-REPORT-LINE.
+002760     MOVE RC-DETAIL-LINE TO RC-REPORT-LINE.
+002770     WRITE RC-REPORT-LINE.
+002780     MOVE SPACES TO RC-REPORT-LINE.
+002790     WRITE RC-REPORT-LINE.
+002800     IF RC-DAY-IS-BALANCED
+002810         MOVE "*** DAY IS IN BALANCE ***" TO RC-REPORT-LINE
+002820     ELSE
+002830         MOVE "*** DAY IS OUT OF BALANCE - DO NOT CLOSE ***"
+002840             TO RC-REPORT-LINE
+002850     END-IF.
+002860     WRITE RC-REPORT-LINE.
+002870     CLOSE DL100-REPORT-FILE.
+002880 6000-EXIT.
+002890     EXIT.
+002900*
+002910 6100-PRINT-ONE-TYPE-LINE.
+002920     MOVE RC-TYPE-CODE-TBL(RC-TYPE-IDX)   TO RC-D-TYPE.
+002930     MOVE RC-INPUT-COUNT(RC-TYPE-IDX)     TO RC-D-IN-COUNT.
+002940     MOVE RC-INPUT-AMOUNT(RC-TYPE-IDX)    TO RC-D-IN-AMOUNT.
+002950     MOVE RC-OUTPUT-COUNT(RC-TYPE-IDX)    TO RC-D-OUT-COUNT.
+002960     MOVE RC-OUTPUT-AMOUNT(RC-TYPE-IDX)   TO RC-D-OUT-AMOUNT.
+002970     MOVE RC-REJECT-COUNT(RC-TYPE-IDX)    TO RC-D-REJ-COUNT.
+002980     MOVE SPACES TO RC-REPORT-LINE.
+002990     MOVE RC-DETAIL-LINE TO RC-REPORT-LINE.
+003000     WRITE RC-REPORT-LINE.
+003010 6100-EXIT.
+003020     EXIT.
+003030*
+003040 9999-TERMINATE.
+003050     CONTINUE.
+003060 9999-EXIT.
+003070     EXIT.
