@@ -0,0 +1,93 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100CKQ.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100CKQ - CHECKPOINT INQUIRY                                *
+000110*                                                                *
+000120*   CALLED FROM FORM1 BEFORE A NIGHTLY CYCLE IS SUBMITTED SO     *
+000130*   THE OPERATOR CAN BE OFFERED A RESTART-FROM-CHECKPOINT        *
+000140*   OPTION INSTEAD OF REPROCESSING THE WHOLE BUSINESS DATE.      *
+000150*                                                                *
+000160*   MODIFICATION HISTORY                                        *
+000170*   ----------------------------------------------------------- *
+000180*   2026-08-09  JMS   INITIAL VERSION.                          *
+000185*   2026-08-09  JMS   CHECKPOINT FILE LOCATION NOW COMES FROM    *
+000186*                     THE MAINTAINED RUN-TIME PARAMETERS INSTEAD *
+000187*                     OF A FIXED ASSIGNMENT.                     *
+000190******************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT DL100-CHECKPOINT-FILE ASSIGN TO CQ-CKP-FILE-PATH
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS CK-BUSINESS-DATE
+000270         FILE STATUS IS CQ-CKP-FILE-STATUS.
+000275     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000276         ORGANIZATION IS SEQUENTIAL
+000277         FILE STATUS IS CQ-PRM-FILE-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  DL100-CHECKPOINT-FILE.
+000310 COPY DL100CK.
+000312 FD  DL100-PARAMETER-FILE.
+000314 COPY DL100PR.
+000320 WORKING-STORAGE SECTION.
+000330 77  CQ-CKP-FILE-STATUS       PIC X(02) VALUE SPACES.
+000332 77  CQ-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000334 77  CQ-CKP-FILE-PATH         PIC X(60) VALUE "CKPFILE".
+000340 LINKAGE SECTION.
+000350 01  CQ-PARM-BUSINESS-DATE      PIC 9(08).
+000360 01  CQ-PARM-RESUMABLE-SWITCH   PIC X(01).
+000370     88  CQ-CHECKPOINT-IS-RESUMABLE       VALUE "Y".
+000380     88  CQ-CHECKPOINT-NOT-RESUMABLE       VALUE "N".
+000390 01  CQ-PARM-LAST-STEP-NAME     PIC X(20).
+000400 01  CQ-PARM-RECORDS-READ       PIC 9(09).
+000410 PROCEDURE DIVISION USING CQ-PARM-BUSINESS-DATE
+000420                          CQ-PARM-RESUMABLE-SWITCH
+000430                          CQ-PARM-LAST-STEP-NAME
+000440                          CQ-PARM-RECORDS-READ.
+000450 0000-MAINLINE.
+000460     SET CQ-CHECKPOINT-NOT-RESUMABLE TO TRUE.
+000470     MOVE SPACES TO CQ-PARM-LAST-STEP-NAME.
+000480     MOVE ZEROS TO CQ-PARM-RECORDS-READ.
+000485     PERFORM 0100-LOAD-FILE-PATHS THRU 0100-EXIT.
+000490     OPEN INPUT DL100-CHECKPOINT-FILE.
+000500     IF CQ-CKP-FILE-STATUS NOT = "00"
+000510         GO TO 0000-EXIT
+000520     END-IF.
+000530     MOVE CQ-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+000540     READ DL100-CHECKPOINT-FILE
+000550         INVALID KEY
+000560             GO TO 0000-CLOSE-AND-EXIT
+000570     END-READ.
+000580     IF CK-RUN-STATUS = "R" OR CK-RUN-STATUS = "A"
+000590         SET CQ-CHECKPOINT-IS-RESUMABLE TO TRUE
+000600         MOVE CK-LAST-STEP-NAME TO CQ-PARM-LAST-STEP-NAME
+000610         MOVE CK-RECORDS-READ TO CQ-PARM-RECORDS-READ
+000620     END-IF.
+000630 0000-CLOSE-AND-EXIT.
+000640     CLOSE DL100-CHECKPOINT-FILE.
+000650 0000-EXIT.
+000660     GOBACK.
+000670*
+000680 0100-LOAD-FILE-PATHS.
+000690     MOVE SPACES TO DL100-PARAMETER-RECORD.
+000700     OPEN INPUT DL100-PARAMETER-FILE.
+000710     IF CQ-PRM-FILE-STATUS = "00"
+000720         READ DL100-PARAMETER-FILE
+000730             AT END
+000740                 CONTINUE
+000750         END-READ
+000760         IF PR-CHECKPOINT-FILE-PATH NOT = SPACES
+000770             MOVE PR-CHECKPOINT-FILE-PATH TO CQ-CKP-FILE-PATH
+000780         END-IF
+000790         CLOSE DL100-PARAMETER-FILE
+000800     END-IF.
+000810 0100-EXIT.
+000820     EXIT.
