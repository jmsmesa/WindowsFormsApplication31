@@ -0,0 +1,71 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100PM.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100PM - RUN-TIME PARAMETER LOAD/SAVE                      *
+000110*                                                                *
+000120*   CALLED BY FORMCALMAINT TO LOAD THE CURRENT FILE-PATH         *
+000130*   PARAMETERS FOR DISPLAY, AND TO SAVE THEM BACK AFTER THE      *
+000140*   OPERATOR HAS CHANGED THEM.  THE PARAMETER FILE HOLDS A       *
+000150*   SINGLE RECORD, SO A SAVE SIMPLY REPLACES IT.                 *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ----------------------------------------------------------- *
+000190*   2026-08-09  JMS   INITIAL VERSION.                          *
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS PM-PRM-FILE-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  DL100-PARAMETER-FILE.
+000310 COPY DL100PR.
+000320 WORKING-STORAGE SECTION.
+000330 77  PM-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000340 LINKAGE SECTION.
+000350 01  PM-PARM-ACTION-CODE      PIC X(01).
+000360     88  PM-ACTION-IS-LOAD              VALUE "L".
+000370     88  PM-ACTION-IS-SAVE              VALUE "S".
+000380 COPY DL100PR REPLACING LEADING ==PR-== BY ==PM-==
+000390     ==DL100-PARAMETER-RECORD== BY ==DL100-PARAMETER-PARM==.
+000400 PROCEDURE DIVISION USING PM-PARM-ACTION-CODE
+000410                          DL100-PARAMETER-PARM.
+000430 0000-MAINLINE.
+000440     IF PM-ACTION-IS-SAVE
+000450         PERFORM 3000-SAVE-PARAMETERS THRU 3000-EXIT
+000460     ELSE
+000470         PERFORM 2000-LOAD-PARAMETERS THRU 2000-EXIT
+000480     END-IF.
+000490 0000-EXIT.
+000500     GOBACK.
+000510*
+000520 2000-LOAD-PARAMETERS.
+000530     MOVE SPACES TO DL100-PARAMETER-PARM.
+000540     OPEN INPUT DL100-PARAMETER-FILE.
+000550     IF PM-PRM-FILE-STATUS = "00"
+000560         READ DL100-PARAMETER-FILE
+000570             AT END
+000580                 MOVE SPACES TO DL100-PARAMETER-RECORD
+000590         END-READ
+000600         MOVE DL100-PARAMETER-RECORD TO DL100-PARAMETER-PARM
+000610         CLOSE DL100-PARAMETER-FILE
+000620     END-IF.
+000630 2000-EXIT.
+000640     EXIT.
+000650*
+000660 3000-SAVE-PARAMETERS.
+000670     MOVE DL100-PARAMETER-PARM TO DL100-PARAMETER-RECORD.
+000680     OPEN OUTPUT DL100-PARAMETER-FILE.
+000690     WRITE DL100-PARAMETER-RECORD.
+000700     CLOSE DL100-PARAMETER-FILE.
+000710 3000-EXIT.
+000720     EXIT.
