@@ -0,0 +1,375 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100NC.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100NC - NIGHTLY CYCLE DRIVER                              *
+000110*                                                                *
+000120*   SUBMITTED FROM FORM1 FOR ONE BUSINESS DATE ALREADY PASSED    *
+000130*   THROUGH DL100CV.  READS THE DAILY TRANSACTION FILE, WRITES   *
+000140*   ACCEPTED TRANSACTIONS TO THE OUTPUT FILE AND FAILED ONES TO  *
+000150*   THE EXCEPTION FILE, AND CHECKPOINTS EVERY NC-CHECKPOINT-     *
+000160*   INTERVAL RECORDS SO A RUN STOPPED BY THE OPERATOR (DL100AB)  *
+000170*   CAN BE RESUMED RATHER THAN RESTARTED FROM SCRATCH.           *
+000180*                                                                *
+000190*   MODIFICATION HISTORY                                        *
+000200*   ----------------------------------------------------------- *
+000210*   2026-08-09  JMS   INITIAL VERSION.                          *
+000220*   2026-08-09  JMS   ADDED CHECKPOINT/RESTART SUPPORT.          *
+000230*   2026-08-09  JMS   ADDED TRANSACTION VALIDATION AND OUTPUT/   *
+000240*                     EXCEPTION FILE WRITES.                    *
+000245*   2026-08-09  JMS   TXNFILE CAN NOW HOLD MORE THAN ONE         *
+000246*                     BUSINESS DATE AT ONCE (QUEUED DATE-RANGE   *
+000247*                     RUNS) - RECORDS FOR ANY OTHER DATE ARE     *
+000248*                     NOW SKIPPED OVER RATHER THAN REJECTED, AND *
+000249*                     8000-FINALIZE-CHECKPOINT NO LONGER LOSES   *
+000250*                     THE FINAL COUNTS TO THE LAST PERIODIC      *
+000251*                     CHECKPOINT READ.                           *
+000253*   2026-08-09  JMS   FILE LOCATIONS NOW COME FROM THE           *
+000254*                     MAINTAINED RUN-TIME PARAMETERS INSTEAD OF  *
+000255*                     FIXED ASSIGNMENTS.                         *
+000257*   2026-08-09  JMS   TIMESTAMPS WRITTEN TO THE EXCEPTION AND    *
+000258*                     CHECKPOINT RECORDS NOW CARRY THE TIME OF   *
+000259*                     DAY, NOT JUST THE DATE.                    *
+000262******************************************************************
+000263 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT DL100-CHECKPOINT-FILE ASSIGN TO NC-CKP-FILE-PATH
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CK-BUSINESS-DATE
+000340         FILE STATUS IS NC-CKP-FILE-STATUS.
+000350     SELECT DL100-TRANSACTION-FILE ASSIGN TO NC-TXN-FILE-PATH
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS NC-TXN-FILE-STATUS.
+000380     SELECT DL100-OUTPUT-FILE ASSIGN TO NC-OUT-FILE-PATH
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS NC-OUT-FILE-STATUS.
+000410     SELECT DL100-EXCEPTION-FILE ASSIGN TO NC-EXC-FILE-PATH
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS NC-EXC-FILE-STATUS.
+000435     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000436         ORGANIZATION IS SEQUENTIAL
+000437         FILE STATUS IS NC-PRM-FILE-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  DL100-CHECKPOINT-FILE.
+000470 COPY DL100CK.
+000480 FD  DL100-TRANSACTION-FILE.
+000490 COPY DL100TX.
+000500 FD  DL100-OUTPUT-FILE.
+000510 COPY DL100TX
+000515     REPLACING LEADING ==TX-== BY ==OT-==
+000516         ==DL100-TRANSACTION-RECORD== BY ==DL100-OUTPUT-RECORD==.
+000530 FD  DL100-EXCEPTION-FILE.
+000540 COPY DL100EX.
+000545 FD  DL100-PARAMETER-FILE.
+000547 COPY DL100PR.
+000550 WORKING-STORAGE SECTION.
+000560 77  NC-CKP-FILE-STATUS       PIC X(02) VALUE SPACES.
+000570 77  NC-TXN-FILE-STATUS       PIC X(02) VALUE SPACES.
+000580 77  NC-OUT-FILE-STATUS       PIC X(02) VALUE SPACES.
+000590 77  NC-EXC-FILE-STATUS       PIC X(02) VALUE SPACES.
+000592 77  NC-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000594 77  NC-CKP-FILE-PATH         PIC X(60) VALUE "CKPFILE".
+000596 77  NC-TXN-FILE-PATH         PIC X(60) VALUE "TXNFILE".
+000598 77  NC-OUT-FILE-PATH         PIC X(60) VALUE "OUTFILE".
+000599 77  NC-EXC-FILE-PATH         PIC X(60) VALUE "EXCFILE".
+000600 77  NC-TIMESTAMP             PIC X(14) VALUE SPACES.
+000602 77  NC-TIMESTAMP-DATE        PIC 9(08) VALUE ZERO.
+000604 77  NC-TIMESTAMP-TIME-RAW    PIC 9(08) VALUE ZERO.
+000606 77  NC-TIMESTAMP-TIME        PIC 9(06) VALUE ZERO.
+000610 77  NC-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+000620 77  NC-RECORDS-SINCE-CKPT    PIC 9(05) COMP VALUE ZERO.
+000630 77  NC-SKIP-COUNT            PIC 9(09) COMP VALUE ZERO.
+000635 77  NC-SKIP-DONE-COUNT       PIC 9(09) COMP VALUE ZERO.
+000640 77  NC-COMPLETION-CODE       PIC 9(02) VALUE ZEROS.
+000650     88  NC-COMPLETED-OK                VALUE 00.
+000660     88  NC-COMPLETED-WARNINGS          VALUE 04.
+000670     88  NC-COMPLETED-ABORTED            VALUE 08.
+000680     88  NC-COMPLETED-FAILED             VALUE 16.
+000690 77  NC-END-OF-FILE-SWITCH    PIC X(01) VALUE "N".
+000700     88  NC-END-OF-FILE                 VALUE "Y".
+000710 77  NC-STOP-RUN-SWITCH       PIC X(01) VALUE "N".
+000720     88  NC-STOP-RUN                    VALUE "Y".
+000730 01  NC-SAVED-CHECKPOINT.
+000740     05  NC-SAVED-RUN-STATUS      PIC X(01).
+000750     05  NC-SAVED-RECORDS-READ    PIC 9(09) COMP.
+000760     05  NC-SAVED-RECORDS-WRITTEN PIC 9(09) COMP.
+000770     05  NC-SAVED-RECORDS-REJECTED PIC 9(09) COMP.
+000780 LINKAGE SECTION.
+000790 01  NC-PARM-BUSINESS-DATE     PIC 9(08).
+000800 01  NC-PARM-RESTART-SWITCH    PIC X(01).
+000810     88  NC-RESTART-FROM-CHECKPOINT      VALUE "Y".
+000820 01  NC-PARM-COMPLETION-CODE   PIC 9(02).
+000830 PROCEDURE DIVISION USING NC-PARM-BUSINESS-DATE
+000840                          NC-PARM-RESTART-SWITCH
+000850                          NC-PARM-COMPLETION-CODE.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT.
+000890     PERFORM 8000-FINALIZE-CHECKPOINT THRU 8000-EXIT.
+000900     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+000910 0000-EXIT.
+000920     GOBACK.
+000930*
+000940 1000-INITIALIZE.
+000942     PERFORM 1050-LOAD-FILE-PATHS THRU 1050-EXIT.
+000950     OPEN I-O DL100-CHECKPOINT-FILE.
+000960     IF NC-CKP-FILE-STATUS = "35"
+000970         OPEN OUTPUT DL100-CHECKPOINT-FILE
+000980         CLOSE DL100-CHECKPOINT-FILE
+000990         OPEN I-O DL100-CHECKPOINT-FILE
+001000     END-IF.
+001010     MOVE NC-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+001020     READ DL100-CHECKPOINT-FILE
+001030         INVALID KEY
+001040             PERFORM 1100-NEW-CHECKPOINT THRU 1100-EXIT
+001050     END-READ.
+001060     IF NC-CKP-FILE-STATUS = "00"
+001070         AND NOT NC-RESTART-FROM-CHECKPOINT
+001080         PERFORM 1100-NEW-CHECKPOINT THRU 1100-EXIT
+001090     END-IF.
+001100     IF NC-RESTART-FROM-CHECKPOINT
+001110         MOVE CK-RECORDS-READ TO NC-SKIP-COUNT
+001120     END-IF.
+001130     SET CK-RUN-IN-PROGRESS TO TRUE.
+001140     SET CK-STOP-NOT-REQUESTED TO TRUE.
+001150     REWRITE DL100-CHECKPOINT-RECORD
+001160         INVALID KEY
+001170             WRITE DL100-CHECKPOINT-RECORD
+001180     END-REWRITE.
+001190     CLOSE DL100-CHECKPOINT-FILE.
+001200 1000-EXIT.
+001210     EXIT.
+001220*
+001221 1050-LOAD-FILE-PATHS.
+001222     MOVE SPACES TO DL100-PARAMETER-RECORD.
+001223     OPEN INPUT DL100-PARAMETER-FILE.
+001224     IF NC-PRM-FILE-STATUS = "00"
+001225         READ DL100-PARAMETER-FILE
+001226             AT END
+001227                 CONTINUE
+001228         END-READ
+001229         IF PR-CHECKPOINT-FILE-PATH NOT = SPACES
+001230             MOVE PR-CHECKPOINT-FILE-PATH TO NC-CKP-FILE-PATH
+001231         END-IF
+001232         IF PR-TRANSACTION-FILE-PATH NOT = SPACES
+001233             MOVE PR-TRANSACTION-FILE-PATH TO NC-TXN-FILE-PATH
+001234         END-IF
+001235         IF PR-OUTPUT-FILE-PATH NOT = SPACES
+001236             MOVE PR-OUTPUT-FILE-PATH TO NC-OUT-FILE-PATH
+001237         END-IF
+001238         IF PR-EXCEPTION-FILE-PATH NOT = SPACES
+001239             MOVE PR-EXCEPTION-FILE-PATH TO NC-EXC-FILE-PATH
+001240         END-IF
+001241         CLOSE DL100-PARAMETER-FILE
+001242     END-IF.
+001243 1050-EXIT.
+001244     EXIT.
+001245*
+001246 1060-BUILD-TIMESTAMP.
+001247     ACCEPT NC-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+001248     ACCEPT NC-TIMESTAMP-TIME-RAW FROM TIME.
+001249     MOVE NC-TIMESTAMP-TIME-RAW(1:6) TO NC-TIMESTAMP-TIME.
+001250     STRING NC-TIMESTAMP-DATE DELIMITED BY SIZE
+001251            NC-TIMESTAMP-TIME DELIMITED BY SIZE
+001252         INTO NC-TIMESTAMP.
+001253 1060-EXIT.
+001254     EXIT.
+001255*
+001256 1100-NEW-CHECKPOINT.
+001257     MOVE NC-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+001258     MOVE SPACES TO CK-LAST-STEP-NAME.
+001259     MOVE SPACES TO CK-LAST-KEY-PROCESSED.
+001291     MOVE ZERO TO CK-RECORDS-READ.
+001293     MOVE ZERO TO CK-RECORDS-WRITTEN.
+001295     MOVE ZERO TO CK-RECORDS-REJECTED.
+001300 1100-EXIT.
+001310     EXIT.
+001320*
+001330 2000-PROCESS-TRANSACTIONS.
+001340     OPEN INPUT DL100-TRANSACTION-FILE.
+001350     OPEN EXTEND DL100-OUTPUT-FILE.
+001360     IF NC-OUT-FILE-STATUS = "05" OR NC-OUT-FILE-STATUS = "35"
+001370         OPEN OUTPUT DL100-OUTPUT-FILE
+001380     END-IF.
+001390     OPEN EXTEND DL100-EXCEPTION-FILE.
+001400     IF NC-EXC-FILE-STATUS = "05" OR NC-EXC-FILE-STATUS = "35"
+001410         OPEN OUTPUT DL100-EXCEPTION-FILE
+001420     END-IF.
+001430     IF NC-SKIP-COUNT > ZERO
+001440         PERFORM 2050-SKIP-PROCESSED-RECORDS THRU 2050-EXIT
+001450     END-IF.
+001460     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001470     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+001480         UNTIL NC-END-OF-FILE OR NC-STOP-RUN.
+001490     CLOSE DL100-TRANSACTION-FILE.
+001500     CLOSE DL100-OUTPUT-FILE.
+001510     CLOSE DL100-EXCEPTION-FILE.
+001520 2000-EXIT.
+001530     EXIT.
+001540*
+001550 2050-SKIP-PROCESSED-RECORDS.
+001560     MOVE ZERO TO NC-SKIP-DONE-COUNT.
+001570     PERFORM 2060-SKIP-ONE-RECORD THRU 2060-EXIT
+001580         VARYING NC-SKIP-DONE-COUNT FROM 1 BY 1
+001590         UNTIL NC-SKIP-DONE-COUNT > NC-SKIP-COUNT
+001600            OR NC-END-OF-FILE.
+001610 2050-EXIT.
+001620     EXIT.
+001630*
+001640 2060-SKIP-ONE-RECORD.
+001650     PERFORM 2110-READ-ONE-RAW-RECORD THRU 2110-EXIT
+001655         UNTIL NC-END-OF-FILE
+001657            OR TX-BUSINESS-DATE = NC-PARM-BUSINESS-DATE.
+001690 2060-EXIT.
+001700     EXIT.
+001710*
+001720 2100-READ-TRANSACTION.
+001721     PERFORM 2110-READ-ONE-RAW-RECORD THRU 2110-EXIT
+001723         UNTIL NC-END-OF-FILE
+001724            OR TX-BUSINESS-DATE = NC-PARM-BUSINESS-DATE.
+001725     IF NOT NC-END-OF-FILE
+001726         ADD 1 TO CK-RECORDS-READ
+001727     END-IF.
+001728 2100-EXIT.
+001730     EXIT.
+001731*
+001732 2110-READ-ONE-RAW-RECORD.
+001734     READ DL100-TRANSACTION-FILE
+001736         AT END
+001738             SET NC-END-OF-FILE TO TRUE
+001740     END-READ.
+001742 2110-EXIT.
+001744     EXIT.
+001746*
+001750 2200-PROCESS-ONE-RECORD.
+001760     PERFORM 2300-VALIDATE-TRANSACTION THRU 2300-EXIT.
+001770     IF TX-STATUS-REJECTED
+001780         PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+001790     ELSE
+001800         PERFORM 2500-WRITE-OUTPUT THRU 2500-EXIT
+001810     END-IF.
+001820     MOVE TX-REFERENCE-NUMBER TO CK-LAST-KEY-PROCESSED.
+001830     MOVE "2200-PROCESS-ONE-RECORD" TO CK-LAST-STEP-NAME.
+001840     ADD 1 TO NC-RECORDS-SINCE-CKPT.
+001850     IF NC-RECORDS-SINCE-CKPT >= NC-CHECKPOINT-INTERVAL
+001860         PERFORM 2600-SAVE-CHECKPOINT THRU 2600-EXIT
+001870         MOVE ZERO TO NC-RECORDS-SINCE-CKPT
+001880     END-IF.
+001890     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001900 2200-EXIT.
+001910     EXIT.
+001920*
+001930 2300-VALIDATE-TRANSACTION.
+001935     SET TX-STATUS-ACCEPTED TO TRUE.
+001940     IF TX-ACCOUNT-NUMBER = SPACES
+001960         SET TX-STATUS-REJECTED TO TRUE
+001970         GO TO 2300-EXIT
+001980     END-IF.
+001990     IF TX-AMOUNT = ZERO
+002000         SET TX-STATUS-REJECTED TO TRUE
+002010         GO TO 2300-EXIT
+002020     END-IF.
+002030     IF NOT TX-TYPE-IS-VALID
+002040         SET TX-STATUS-REJECTED TO TRUE
+002050     END-IF.
+002060 2300-EXIT.
+002070     EXIT.
+002080*
+002090 2400-WRITE-EXCEPTION.
+002100     MOVE TX-BUSINESS-DATE     TO EX-BUSINESS-DATE.
+002110     MOVE TX-ACCOUNT-NUMBER    TO EX-ACCOUNT-NUMBER.
+002120     MOVE TX-REFERENCE-NUMBER  TO EX-REFERENCE-NUMBER.
+002130     MOVE TX-AMOUNT            TO EX-AMOUNT.
+002140     MOVE TX-TYPE              TO EX-TYPE.
+002150     MOVE TX-SOURCE            TO EX-SOURCE.
+002160     EVALUATE TRUE
+002170         WHEN TX-ACCOUNT-NUMBER = SPACES
+002180             SET EX-REASON-BAD-ACCOUNT TO TRUE
+002190             MOVE "MISSING ACCOUNT/REFERENCE NUMBER"
+002200                 TO EX-REJECT-REASON-TEXT
+002210         WHEN TX-AMOUNT = ZERO
+002220             SET EX-REASON-BAD-AMOUNT TO TRUE
+002230             MOVE "TRANSACTION AMOUNT IS ZERO"
+002240                 TO EX-REJECT-REASON-TEXT
+002250         WHEN NOT TX-TYPE-IS-VALID
+002260             SET EX-REASON-BAD-TYPE TO TRUE
+002270             MOVE "UNRECOGNIZED TRANSACTION TYPE"
+002280                 TO EX-REJECT-REASON-TEXT
+002290     END-EVALUATE.
+002300     PERFORM 1060-BUILD-TIMESTAMP THRU 1060-EXIT.
+002310     MOVE NC-TIMESTAMP TO EX-REJECT-DATE-TIME.
+002320     WRITE DL100-EXCEPTION-RECORD.
+002330     ADD 1 TO CK-RECORDS-REJECTED.
+002340 2400-EXIT.
+002350     EXIT.
+002360*
+002370 2500-WRITE-OUTPUT.
+002380     MOVE DL100-TRANSACTION-RECORD TO DL100-OUTPUT-RECORD.
+002390     WRITE DL100-OUTPUT-RECORD.
+002400     ADD 1 TO CK-RECORDS-WRITTEN.
+002410 2500-EXIT.
+002420     EXIT.
+002430*
+002440 2600-SAVE-CHECKPOINT.
+002450     MOVE CK-RUN-STATUS         TO NC-SAVED-RUN-STATUS.
+002460     MOVE CK-RECORDS-READ       TO NC-SAVED-RECORDS-READ.
+002470     MOVE CK-RECORDS-WRITTEN    TO NC-SAVED-RECORDS-WRITTEN.
+002480     MOVE CK-RECORDS-REJECTED   TO NC-SAVED-RECORDS-REJECTED.
+002490     OPEN I-O DL100-CHECKPOINT-FILE.
+002500     MOVE NC-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+002510     READ DL100-CHECKPOINT-FILE.
+002520     MOVE NC-SAVED-RECORDS-READ     TO CK-RECORDS-READ.
+002530     MOVE NC-SAVED-RECORDS-WRITTEN  TO CK-RECORDS-WRITTEN.
+002540     MOVE NC-SAVED-RECORDS-REJECTED TO CK-RECORDS-REJECTED.
+002550     MOVE "2200-PROCESS-ONE-RECORD" TO CK-LAST-STEP-NAME.
+002560     PERFORM 1060-BUILD-TIMESTAMP THRU 1060-EXIT.
+002570     MOVE NC-TIMESTAMP TO CK-LAST-UPDATE-TIME.
+002580     IF CK-STOP-IS-REQUESTED
+002590         SET NC-STOP-RUN TO TRUE
+002600     END-IF.
+002610     REWRITE DL100-CHECKPOINT-RECORD.
+002620     CLOSE DL100-CHECKPOINT-FILE.
+002630 2600-EXIT.
+002640     EXIT.
+002650*
+002660 8000-FINALIZE-CHECKPOINT.
+002662     MOVE CK-RECORDS-READ       TO NC-SAVED-RECORDS-READ.
+002664     MOVE CK-RECORDS-WRITTEN    TO NC-SAVED-RECORDS-WRITTEN.
+002666     MOVE CK-RECORDS-REJECTED   TO NC-SAVED-RECORDS-REJECTED.
+002670     OPEN I-O DL100-CHECKPOINT-FILE.
+002680     MOVE NC-PARM-BUSINESS-DATE TO CK-BUSINESS-DATE.
+002690     READ DL100-CHECKPOINT-FILE.
+002692     MOVE NC-SAVED-RECORDS-READ     TO CK-RECORDS-READ.
+002694     MOVE NC-SAVED-RECORDS-WRITTEN  TO CK-RECORDS-WRITTEN.
+002696     MOVE NC-SAVED-RECORDS-REJECTED TO CK-RECORDS-REJECTED.
+002700     PERFORM 1060-BUILD-TIMESTAMP THRU 1060-EXIT.
+002710     MOVE NC-TIMESTAMP TO CK-LAST-UPDATE-TIME.
+002720     IF NC-STOP-RUN
+002730         SET CK-RUN-ABORTED TO TRUE
+002740         SET NC-COMPLETED-ABORTED TO TRUE
+002750     ELSE
+002760         SET CK-RUN-COMPLETE TO TRUE
+002770         IF CK-RECORDS-REJECTED > ZERO
+002780             SET NC-COMPLETED-WARNINGS TO TRUE
+002790         ELSE
+002800             SET NC-COMPLETED-OK TO TRUE
+002810         END-IF
+002820     END-IF.
+002830     REWRITE DL100-CHECKPOINT-RECORD.
+002840     CLOSE DL100-CHECKPOINT-FILE.
+002850 8000-EXIT.
+002860     EXIT.
+002870*
+002880 9999-TERMINATE.
+002890     MOVE NC-COMPLETION-CODE TO NC-PARM-COMPLETION-CODE.
+002900 9999-EXIT.
+002910     EXIT.
