@@ -0,0 +1,155 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100CV.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100CV - PROCESSING CALENDAR VALIDATION                    *
+000110*                                                                *
+000120*   CALLED BY THE FORM1 NIGHTLY CYCLE LAUNCH HANDLER TO CHECK    *
+000130*   A BUSINESS DATE AGAINST THE PROCESSING CALENDAR BEFORE THE   *
+000140*   NIGHTLY CYCLE (DL100NC) IS SUBMITTED.  A DATE IS REJECTED    *
+000150*   WHEN IT IS IN THE FUTURE, WHEN IT IS ALREADY CLOSED, OR      *
+000160*   WHEN IT FALLS ON A DECLARED HOLIDAY.                         *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   ----------------------------------------------------------- *
+000200*   2026-08-09  JMS   INITIAL VERSION.                          *
+000205*   2026-08-09  JMS   CALENDAR FILE LOCATION NOW COMES FROM THE  *
+000206*                     MAINTAINED RUN-TIME PARAMETERS INSTEAD OF  *
+000207*                     A FIXED ASSIGNMENT.                        *
+000210******************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT DL100-CALENDAR-FILE ASSIGN TO CV-CAL-FILE-PATH
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS DYNAMIC
+000310         RECORD KEY IS CL-BUSINESS-DATE
+000320         FILE STATUS IS CV-CAL-FILE-STATUS.
+000325     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000326         ORGANIZATION IS SEQUENTIAL
+000327         FILE STATUS IS CV-PRM-FILE-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  DL100-CALENDAR-FILE.
+000360 COPY DL100CL.
+000362 FD  DL100-PARAMETER-FILE.
+000364 COPY DL100PR.
+000370 WORKING-STORAGE SECTION.
+000380 77  CV-CAL-FILE-STATUS       PIC X(02) VALUE SPACES.
+000382 77  CV-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000384 77  CV-CAL-FILE-PATH         PIC X(60) VALUE "CALFILE".
+000390 77  CV-TODAY-DATE            PIC 9(08) VALUE ZEROS.
+000400 77  CV-FILE-OPEN-SWITCH      PIC X(01) VALUE "N".
+000410     88  CV-FILE-IS-OPEN               VALUE "Y".
+000420 LINKAGE SECTION.
+000430 01  CV-PARM-BUSINESS-DATE    PIC 9(08).
+000440 01  CV-PARM-VALID-SWITCH     PIC X(01).
+000450     88  CV-DATE-IS-VALID               VALUE "Y".
+000460     88  CV-DATE-IS-INVALID              VALUE "N".
+000470 01  CV-PARM-REASON-CODE      PIC X(02).
+000480     88  CV-REASON-NONE                 VALUE "00".
+000490     88  CV-REASON-FUTURE-DATE          VALUE "01".
+000500     88  CV-REASON-ALREADY-CLOSED       VALUE "02".
+000510     88  CV-REASON-HOLIDAY               VALUE "03".
+000520     88  CV-REASON-NOT-ON-CALENDAR       VALUE "04".
+000530 01  CV-PARM-REASON-TEXT      PIC X(40).
+000540 PROCEDURE DIVISION USING CV-PARM-BUSINESS-DATE
+000550                          CV-PARM-VALID-SWITCH
+000560                          CV-PARM-REASON-CODE
+000570                          CV-PARM-REASON-TEXT.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-CHECK-FUTURE-DATE THRU 2000-EXIT.
+000610     IF CV-DATE-IS-INVALID
+000620         GO TO 0000-EXIT
+000630     END-IF.
+000640     PERFORM 3000-CHECK-CALENDAR THRU 3000-EXIT.
+000650     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000660 0000-EXIT.
+000670     GOBACK.
+000680*
+000690 1000-INITIALIZE.
+000700     SET CV-DATE-IS-VALID TO TRUE.
+000710     SET CV-REASON-NONE TO TRUE.
+000720     MOVE SPACES TO CV-PARM-REASON-TEXT.
+000722     PERFORM 1050-LOAD-FILE-PATHS THRU 1050-EXIT.
+000730     ACCEPT CV-TODAY-DATE FROM DATE YYYYMMDD.
+000740     OPEN INPUT DL100-CALENDAR-FILE.
+000750     IF CV-CAL-FILE-STATUS = "00"
+000760         SET CV-FILE-IS-OPEN TO TRUE
+000770     END-IF.
+000780 1000-EXIT.
+000790     EXIT.
+000800*
+000801 1050-LOAD-FILE-PATHS.
+000802     MOVE SPACES TO DL100-PARAMETER-RECORD.
+000803     OPEN INPUT DL100-PARAMETER-FILE.
+000804     IF CV-PRM-FILE-STATUS = "00"
+000805         READ DL100-PARAMETER-FILE
+000806             AT END
+000807                 CONTINUE
+000808         END-READ
+000809         IF PR-CALENDAR-FILE-PATH NOT = SPACES
+000810             MOVE PR-CALENDAR-FILE-PATH TO CV-CAL-FILE-PATH
+000811         END-IF
+000812         CLOSE DL100-PARAMETER-FILE
+000813     END-IF.
+000814 1050-EXIT.
+000815     EXIT.
+000816*
+000817 2000-CHECK-FUTURE-DATE.
+000820     IF CV-PARM-BUSINESS-DATE > CV-TODAY-DATE
+000830         SET CV-DATE-IS-INVALID TO TRUE
+000840         SET CV-REASON-FUTURE-DATE TO TRUE
+000850         MOVE "BUSINESS DATE IS LATER THAN TODAY'S DATE"
+000860             TO CV-PARM-REASON-TEXT
+000870     END-IF.
+000880 2000-EXIT.
+000890     EXIT.
+000900*
+000910 3000-CHECK-CALENDAR.
+000920     IF NOT CV-FILE-IS-OPEN
+000930         SET CV-DATE-IS-INVALID TO TRUE
+000940         SET CV-REASON-NOT-ON-CALENDAR TO TRUE
+000950         MOVE "PROCESSING CALENDAR FILE COULD NOT BE OPENED"
+000960             TO CV-PARM-REASON-TEXT
+000970         GO TO 3000-EXIT
+000980     END-IF.
+000990     MOVE CV-PARM-BUSINESS-DATE TO CL-BUSINESS-DATE.
+001000     READ DL100-CALENDAR-FILE
+001010         INVALID KEY
+001020             SET CV-DATE-IS-INVALID TO TRUE
+001030             SET CV-REASON-NOT-ON-CALENDAR TO TRUE
+001040             MOVE "BUSINESS DATE IS NOT ON PROCESSING CALENDAR"
+001050                 TO CV-PARM-REASON-TEXT
+001060     END-READ.
+001070     IF CV-DATE-IS-INVALID
+001080         GO TO 3000-EXIT
+001090     END-IF.
+001100     IF CL-STATUS-CLOSED
+001110         SET CV-DATE-IS-INVALID TO TRUE
+001120         SET CV-REASON-ALREADY-CLOSED TO TRUE
+001130         MOVE "BUSINESS DATE HAS ALREADY BEEN CLOSED"
+001140             TO CV-PARM-REASON-TEXT
+001150     END-IF.
+001160     IF CL-STATUS-HOLIDAY
+001170         SET CV-DATE-IS-INVALID TO TRUE
+001180         SET CV-REASON-HOLIDAY TO TRUE
+001190         MOVE "BUSINESS DATE IS A DECLARED HOLIDAY"
+001200             TO CV-PARM-REASON-TEXT
+001210     END-IF.
+001220 3000-EXIT.
+001230     EXIT.
+001240*
+001250 8000-TERMINATE.
+001260     IF CV-FILE-IS-OPEN
+001270         CLOSE DL100-CALENDAR-FILE
+001280     END-IF.
+001290 8000-EXIT.
+001300     EXIT.
