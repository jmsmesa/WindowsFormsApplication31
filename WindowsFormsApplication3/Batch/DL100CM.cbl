@@ -0,0 +1,169 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100CM.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100CM - PROCESSING CALENDAR MAINTENANCE                   *
+000110*                                                                *
+000120*   CALLED BY FORMCALMAINT TO ADD, CHANGE, OR REMOVE A SINGLE    *
+000130*   BUSINESS DATE ON THE PROCESSING CALENDAR FILE THAT DL100CV   *
+000140*   VALIDATES AGAINST BEFORE A NIGHTLY CYCLE IS SUBMITTED.       *
+000150*                                                                *
+000160*   MODIFICATION HISTORY                                        *
+000170*   ----------------------------------------------------------- *
+000180*   2026-08-09  JMS   INITIAL VERSION.                          *
+000185*   2026-08-09  JMS   CALENDAR FILE LOCATION NOW COMES FROM THE  *
+000186*                     MAINTAINED RUN-TIME PARAMETERS INSTEAD OF  *
+000187*                     A FIXED ASSIGNMENT.                        *
+000188*   2026-08-09  JMS   CL-CLOSED-DATE-TIME NOW CARRIES THE TIME   *
+000189*                     OF DAY, NOT JUST THE DATE.                 *
+000190******************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT DL100-CALENDAR-FILE ASSIGN TO CM-CAL-FILE-PATH
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS DYNAMIC
+000270         RECORD KEY IS CL-BUSINESS-DATE
+000280         FILE STATUS IS CM-CAL-FILE-STATUS.
+000285     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000286         ORGANIZATION IS SEQUENTIAL
+000287         FILE STATUS IS CM-PRM-FILE-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  DL100-CALENDAR-FILE.
+000320 COPY DL100CL.
+000322 FD  DL100-PARAMETER-FILE.
+000324 COPY DL100PR.
+000330 WORKING-STORAGE SECTION.
+000340 77  CM-CAL-FILE-STATUS       PIC X(02) VALUE SPACES.
+000342 77  CM-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000344 77  CM-CAL-FILE-PATH         PIC X(60) VALUE "CALFILE".
+000346 77  CM-TIMESTAMP-DATE        PIC 9(08) VALUE ZERO.
+000347 77  CM-TIMESTAMP-TIME-RAW    PIC 9(08) VALUE ZERO.
+000348 77  CM-TIMESTAMP-TIME        PIC 9(06) VALUE ZERO.
+000350 LINKAGE SECTION.
+000360 01  CM-PARM-ACTION-CODE      PIC X(01).
+000370     88  CM-ACTION-IS-ADD               VALUE "A".
+000380     88  CM-ACTION-IS-CHANGE            VALUE "C".
+000390     88  CM-ACTION-IS-DELETE            VALUE "D".
+000400 01  CM-PARM-BUSINESS-DATE    PIC 9(08).
+000410 01  CM-PARM-STATUS           PIC X(01).
+000420 01  CM-PARM-OPERATOR-ID      PIC X(08).
+000430 01  CM-PARM-RESULT-SWITCH    PIC X(01).
+000440     88  CM-RESULT-IS-SUCCESS           VALUE "Y".
+000450     88  CM-RESULT-IS-FAILURE           VALUE "N".
+000460 PROCEDURE DIVISION USING CM-PARM-ACTION-CODE
+000470                          CM-PARM-BUSINESS-DATE
+000480                          CM-PARM-STATUS
+000490                          CM-PARM-OPERATOR-ID
+000500                          CM-PARM-RESULT-SWITCH.
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000530     IF NOT CM-RESULT-IS-FAILURE
+000540         EVALUATE TRUE
+000550             WHEN CM-ACTION-IS-ADD
+000560                 PERFORM 2000-ADD-ENTRY THRU 2000-EXIT
+000570             WHEN CM-ACTION-IS-CHANGE
+000580                 PERFORM 3000-CHANGE-ENTRY THRU 3000-EXIT
+000590             WHEN CM-ACTION-IS-DELETE
+000600                 PERFORM 4000-DELETE-ENTRY THRU 4000-EXIT
+000610         END-EVALUATE
+000620     END-IF.
+000630     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000640 0000-EXIT.
+000650     GOBACK.
+000660*
+000670 1000-INITIALIZE.
+000680     SET CM-RESULT-IS-SUCCESS TO TRUE.
+000682     PERFORM 1050-LOAD-FILE-PATHS THRU 1050-EXIT.
+000690     OPEN I-O DL100-CALENDAR-FILE.
+000700     IF CM-CAL-FILE-STATUS = "35"
+000710         OPEN OUTPUT DL100-CALENDAR-FILE
+000720         CLOSE DL100-CALENDAR-FILE
+000730         OPEN I-O DL100-CALENDAR-FILE
+000740     END-IF.
+000750     IF CM-CAL-FILE-STATUS NOT = "00"
+000760         SET CM-RESULT-IS-FAILURE TO TRUE
+000770     END-IF.
+000780 1000-EXIT.
+000790     EXIT.
+001700*
+001710 1050-LOAD-FILE-PATHS.
+001720     MOVE SPACES TO DL100-PARAMETER-RECORD.
+001730     OPEN INPUT DL100-PARAMETER-FILE.
+001740     IF CM-PRM-FILE-STATUS = "00"
+001750         READ DL100-PARAMETER-FILE
+001760             AT END
+001770                 CONTINUE
+001780         END-READ
+001790         IF PR-CALENDAR-FILE-PATH NOT = SPACES
+001800             MOVE PR-CALENDAR-FILE-PATH TO CM-CAL-FILE-PATH
+001810         END-IF
+001820         CLOSE DL100-PARAMETER-FILE
+001830     END-IF.
+001840 1050-EXIT.
+001850     EXIT.
+001860*
+001870 1060-BUILD-TIMESTAMP.
+001880     ACCEPT CM-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+001890     ACCEPT CM-TIMESTAMP-TIME-RAW FROM TIME.
+001900     MOVE CM-TIMESTAMP-TIME-RAW(1:6) TO CM-TIMESTAMP-TIME.
+001910     STRING CM-TIMESTAMP-DATE DELIMITED BY SIZE
+001920            CM-TIMESTAMP-TIME DELIMITED BY SIZE
+001930         INTO CL-CLOSED-DATE-TIME.
+001940 1060-EXIT.
+001950     EXIT.
+001960*
+001970 2000-ADD-ENTRY.
+001980     MOVE SPACES TO DL100-CALENDAR-RECORD.
+001990     MOVE CM-PARM-BUSINESS-DATE TO CL-BUSINESS-DATE.
+002000     MOVE CM-PARM-STATUS TO CL-STATUS.
+002010     MOVE CM-PARM-OPERATOR-ID TO CL-CLOSED-BY-OPERATOR.
+002020     PERFORM 1060-BUILD-TIMESTAMP THRU 1060-EXIT.
+002030     WRITE DL100-CALENDAR-RECORD
+002040         INVALID KEY
+002050             SET CM-RESULT-IS-FAILURE TO TRUE
+002060     END-WRITE.
+002070 2000-EXIT.
+002080     EXIT.
+002090*
+002100 3000-CHANGE-ENTRY.
+002110     MOVE CM-PARM-BUSINESS-DATE TO CL-BUSINESS-DATE.
+002120     READ DL100-CALENDAR-FILE
+002130         INVALID KEY
+002140             SET CM-RESULT-IS-FAILURE TO TRUE
+002150     END-READ.
+002160     IF CM-RESULT-IS-FAILURE
+002170         GO TO 3000-EXIT
+002180     END-IF.
+002190     MOVE CM-PARM-STATUS TO CL-STATUS.
+002200     MOVE CM-PARM-OPERATOR-ID TO CL-CLOSED-BY-OPERATOR.
+002210     PERFORM 1060-BUILD-TIMESTAMP THRU 1060-EXIT.
+002220     REWRITE DL100-CALENDAR-RECORD
+002230         INVALID KEY
+002240             SET CM-RESULT-IS-FAILURE TO TRUE
+002250     END-REWRITE.
+002260 3000-EXIT.
+002270     EXIT.
+002280*
+002290 4000-DELETE-ENTRY.
+002300     MOVE CM-PARM-BUSINESS-DATE TO CL-BUSINESS-DATE.
+002310     DELETE DL100-CALENDAR-FILE
+002320         INVALID KEY
+002330             SET CM-RESULT-IS-FAILURE TO TRUE
+002340     END-DELETE.
+002350 4000-EXIT.
+002360     EXIT.
+002370*
+002380 8000-TERMINATE.
+002390     IF CM-CAL-FILE-STATUS = "00"
+002400         CLOSE DL100-CALENDAR-FILE
+002410     END-IF.
+002420 8000-EXIT.
+002430     EXIT.
