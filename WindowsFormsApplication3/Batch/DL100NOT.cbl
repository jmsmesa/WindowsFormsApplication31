@@ -0,0 +1,133 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100NOT.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100NOT - RUN-COMPLETION ALERT NOTIFIER                    *
+000110*                                                                *
+000120*   CALLED BY FORM1 WHEN A NIGHTLY CYCLE RUN FINISHES OR FAILS.  *
+000130*   LOADS THE ALERT DISTRIBUTION LIST FROM THE PARAMETER FILE    *
+000140*   AND QUEUES ONE ALERT RECORD CARRYING THE COMPLETION CODE     *
+000150*   AND WHETHER THE END-OF-DAY RECONCILIATION BALANCED.          *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ----------------------------------------------------------- *
+000190*   2026-08-09  JMS   INITIAL VERSION.                          *
+000195*   2026-08-09  JMS   AR-EVENT-DATE-TIME NOW CARRIES THE TIME    *
+000196*                     OF DAY, NOT JUST THE DATE.  A RUN THAT     *
+000197*                     COMPLETED WITH WARNINGS NO LONGER ALERTS   *
+000198*                     AS FAILED.                                 *
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-ALERT-FILE ASSIGN TO ALRTFILE
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS NT-ALR-FILE-STATUS.
+000280     SELECT DL100-PARAMETER-FILE ASSIGN TO PARMFILE
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS NT-PRM-FILE-STATUS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  DL100-ALERT-FILE.
+000340 COPY DL100AR.
+000350 FD  DL100-PARAMETER-FILE.
+000360 COPY DL100PR.
+000370 WORKING-STORAGE SECTION.
+000380 77  NT-ALR-FILE-STATUS       PIC X(02) VALUE SPACES.
+000390 77  NT-PRM-FILE-STATUS       PIC X(02) VALUE SPACES.
+000400 77  NT-CURRENT-DATE-TIME     PIC X(14) VALUE SPACES.
+000402 77  NT-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+000404 77  NT-CURRENT-TIME-RAW      PIC 9(08) VALUE ZERO.
+000406 77  NT-CURRENT-TIME          PIC 9(06) VALUE ZERO.
+000410 77  NT-DISTRIBUTION-LIST     PIC X(80) VALUE SPACES.
+000415 77  NT-MESSAGE-PREFIX        PIC X(80) VALUE SPACES.
+000420 LINKAGE SECTION.
+000430 01  NT-PARM-BUSINESS-DATE    PIC 9(08).
+000440 01  NT-PARM-COMPLETION-CODE  PIC 9(02).
+000450 01  NT-PARM-BALANCED-SWITCH  PIC X(01).
+000460     88  NT-PARM-IS-BALANCED             VALUE "Y".
+000470 PROCEDURE DIVISION USING NT-PARM-BUSINESS-DATE
+000480                          NT-PARM-COMPLETION-CODE
+000490                          NT-PARM-BALANCED-SWITCH.
+000500 0000-MAINLINE.
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000520     PERFORM 2000-LOAD-DISTRIBUTION-LIST THRU 2000-EXIT.
+000530     PERFORM 3000-QUEUE-ALERT THRU 3000-EXIT.
+000540     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000550 0000-EXIT.
+000560     GOBACK.
+000570*
+000580 1000-INITIALIZE.
+000590     ACCEPT NT-CURRENT-DATE FROM DATE YYYYMMDD.
+000592     ACCEPT NT-CURRENT-TIME-RAW FROM TIME.
+000594     MOVE NT-CURRENT-TIME-RAW(1:6) TO NT-CURRENT-TIME.
+000596     STRING NT-CURRENT-DATE DELIMITED BY SIZE
+000598            NT-CURRENT-TIME DELIMITED BY SIZE
+000599         INTO NT-CURRENT-DATE-TIME.
+000600 1000-EXIT.
+000610     EXIT.
+000620*
+000630 2000-LOAD-DISTRIBUTION-LIST.
+000640     MOVE SPACES TO NT-DISTRIBUTION-LIST.
+000650     OPEN INPUT DL100-PARAMETER-FILE.
+000660     IF NT-PRM-FILE-STATUS = "00"
+000670         READ DL100-PARAMETER-FILE
+000680             AT END
+000690                 MOVE SPACES TO DL100-PARAMETER-RECORD
+000700         END-READ
+000710         MOVE PR-ALERT-DISTRIBUTION-LIST TO NT-DISTRIBUTION-LIST
+000720         CLOSE DL100-PARAMETER-FILE
+000730     END-IF.
+000740 2000-EXIT.
+000750     EXIT.
+000760*
+000770 3000-QUEUE-ALERT.
+000780     MOVE SPACES TO DL100-ALERT-RECORD.
+000790     MOVE NT-PARM-BUSINESS-DATE TO AR-BUSINESS-DATE.
+000800     MOVE NT-CURRENT-DATE-TIME TO AR-EVENT-DATE-TIME.
+000810     MOVE NT-PARM-COMPLETION-CODE TO AR-COMPLETION-CODE.
+000820     MOVE NT-PARM-BALANCED-SWITCH TO AR-RECON-BALANCED-SWITCH.
+000830     MOVE NT-DISTRIBUTION-LIST TO AR-DISTRIBUTION-LIST.
+000840     IF NT-PARM-IS-BALANCED
+000850         MOVE "RECON BALANCED" TO NT-MESSAGE-PREFIX
+000860     ELSE
+000870         MOVE "RECON NOT BALANCED" TO NT-MESSAGE-PREFIX
+000880     END-IF.
+000890     IF NT-PARM-COMPLETION-CODE = ZERO
+000895         OR NT-PARM-COMPLETION-CODE = 04
+000900         SET AR-EVENT-IS-COMPLETE TO TRUE
+000905         IF NT-PARM-COMPLETION-CODE = ZERO
+000910             STRING "NIGHTLY CYCLE FOR " NT-PARM-BUSINESS-DATE
+000915                 " COMPLETED - " NT-MESSAGE-PREFIX
+000920                 DELIMITED BY SIZE INTO AR-MESSAGE-TEXT
+000925         ELSE
+000930             STRING "NIGHTLY CYCLE FOR " NT-PARM-BUSINESS-DATE
+000935                 " COMPLETED WITH WARNINGS - " NT-MESSAGE-PREFIX
+000940                 DELIMITED BY SIZE INTO AR-MESSAGE-TEXT
+000945         END-IF
+000950     ELSE
+000955         SET AR-EVENT-IS-FAILED TO TRUE
+000960         STRING "NIGHTLY CYCLE FOR " NT-PARM-BUSINESS-DATE
+000970             " FAILED, CODE " NT-PARM-COMPLETION-CODE
+000980             " - " NT-MESSAGE-PREFIX
+000990             DELIMITED BY SIZE INTO AR-MESSAGE-TEXT
+001000     END-IF.
+001050     OPEN EXTEND DL100-ALERT-FILE.
+001060     IF NT-ALR-FILE-STATUS NOT = "00"
+001070         OPEN OUTPUT DL100-ALERT-FILE
+001080     END-IF.
+001090     WRITE DL100-ALERT-RECORD.
+001100     CLOSE DL100-ALERT-FILE.
+001110 3000-EXIT.
+001120     EXIT.
+001130*
+001140 8000-TERMINATE.
+001150     CONTINUE.
+001160 8000-EXIT.
+001170     EXIT.
