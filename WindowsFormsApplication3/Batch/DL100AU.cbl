@@ -0,0 +1,84 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100AU.
+000030 AUTHOR.        J M SMITH - DAILY PROCESSING GROUP.
+000040 INSTALLATION.  DAILY LEDGER SYSTEM.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*
+000080******************************************************************
+000090*                                                                *
+000100*   DL100AU - OPERATOR AUDIT TRAIL WRITER                       *
+000110*                                                                *
+000120*   CALLED BY FORM1 (AND FORMLOGIN) FOR EVERY SIGN-ON ATTEMPT    *
+000130*   AND EVERY CONTROL PRESSED, TO APPEND ONE RECORD TO THE       *
+000140*   AUDIT TRAIL FILE.  THE FILE IS OPENED, WRITTEN, AND CLOSED   *
+000150*   ON EACH CALL SO THE TRAIL IS FLUSHED TO DISK IMMEDIATELY.    *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   ----------------------------------------------------------- *
+000190*   2026-08-09  JMS   INITIAL VERSION.                          *
+000195*   2026-08-09  JMS   AL-EVENT-DATE-TIME NOW CARRIES THE TIME    *
+000196*                     OF DAY, NOT JUST THE DATE.                 *
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-AUDIT-FILE ASSIGN TO AUDFILE
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS AU-AUD-FILE-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  DL100-AUDIT-FILE.
+000310 COPY DL100AL.
+000320 WORKING-STORAGE SECTION.
+000330 77  AU-AUD-FILE-STATUS       PIC X(02) VALUE SPACES.
+000340 77  AU-CURRENT-DATE-TIME     PIC X(14) VALUE SPACES.
+000342 77  AU-CURRENT-DATE          PIC 9(08) VALUE ZERO.
+000344 77  AU-CURRENT-TIME-RAW      PIC 9(08) VALUE ZERO.
+000346 77  AU-CURRENT-TIME          PIC 9(06) VALUE ZERO.
+000350 LINKAGE SECTION.
+000360 01  AU-PARM-OPERATOR-ID      PIC X(08).
+000370 01  AU-PARM-CONTROL-NAME     PIC X(20).
+000380 01  AU-PARM-EVENT-DESC       PIC X(60).
+000390 01  AU-PARM-OUTCOME-CODE     PIC X(01).
+000400 PROCEDURE DIVISION USING AU-PARM-OPERATOR-ID
+000410                          AU-PARM-CONTROL-NAME
+000420                          AU-PARM-EVENT-DESC
+000430                          AU-PARM-OUTCOME-CODE.
+000440 0000-MAINLINE.
+000450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000460     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+000470     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000480 0000-EXIT.
+000490     GOBACK.
+000500*
+000510 1000-INITIALIZE.
+000512     ACCEPT AU-CURRENT-DATE FROM DATE YYYYMMDD.
+000514     ACCEPT AU-CURRENT-TIME-RAW FROM TIME.
+000515     MOVE AU-CURRENT-TIME-RAW(1:6) TO AU-CURRENT-TIME.
+000516     STRING AU-CURRENT-DATE DELIMITED BY SIZE
+000518            AU-CURRENT-TIME DELIMITED BY SIZE
+000520         INTO AU-CURRENT-DATE-TIME.
+000530     OPEN EXTEND DL100-AUDIT-FILE.
+000540     IF AU-AUD-FILE-STATUS NOT = "00"
+000550         OPEN OUTPUT DL100-AUDIT-FILE
+000560     END-IF.
+000570 1000-EXIT.
+000580     EXIT.
+000590*
+000600 2000-WRITE-AUDIT-RECORD.
+000610     MOVE SPACES TO DL100-AUDIT-RECORD.
+000620     MOVE AU-PARM-OPERATOR-ID TO AL-OPERATOR-ID.
+000630     MOVE AU-CURRENT-DATE-TIME TO AL-EVENT-DATE-TIME.
+000640     MOVE AU-PARM-CONTROL-NAME TO AL-CONTROL-NAME.
+000650     MOVE AU-PARM-EVENT-DESC TO AL-EVENT-DESCRIPTION.
+000660     MOVE AU-PARM-OUTCOME-CODE TO AL-OUTCOME-CODE.
+000670     WRITE DL100-AUDIT-RECORD.
+000680 2000-EXIT.
+000690     EXIT.
+000700*
+000710 8000-TERMINATE.
+000720     CLOSE DL100-AUDIT-FILE.
+000730 8000-EXIT.
+000740     EXIT.
