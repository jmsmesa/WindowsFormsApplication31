@@ -0,0 +1,296 @@
+       class-id WindowsFormsApplication3.FormCalMaint is partial
+                 inherits type System.Windows.Forms.Form.
+
+       01 groupBoxCalendar type System.Windows.Forms.GroupBox.
+       01 labelCalDate type System.Windows.Forms.Label.
+       01 dateTimePickerCal type System.Windows.Forms.DateTimePicker.
+       01 labelCalStatus type System.Windows.Forms.Label.
+       01 comboBoxCalStatus type System.Windows.Forms.ComboBox.
+       01 buttonCalSave type System.Windows.Forms.Button.
+       01 buttonCalDelete type System.Windows.Forms.Button.
+       01 groupBoxPaths type System.Windows.Forms.GroupBox.
+       01 labelCalendarPath type System.Windows.Forms.Label.
+       01 textBoxCalendarPath type System.Windows.Forms.TextBox.
+       01 labelTransactionPath type System.Windows.Forms.Label.
+       01 textBoxTransactionPath type System.Windows.Forms.TextBox.
+       01 labelOutputPath type System.Windows.Forms.Label.
+       01 textBoxOutputPath type System.Windows.Forms.TextBox.
+       01 labelExceptionPath type System.Windows.Forms.Label.
+       01 textBoxExceptionPath type System.Windows.Forms.TextBox.
+       01 labelReportPath type System.Windows.Forms.Label.
+       01 textBoxReportPath type System.Windows.Forms.TextBox.
+       01 labelCheckpointPath type System.Windows.Forms.Label.
+       01 textBoxCheckpointPath type System.Windows.Forms.TextBox.
+       01 labelDistList type System.Windows.Forms.Label.
+       01 textBoxDistList type System.Windows.Forms.TextBox.
+       01 buttonPathsSave type System.Windows.Forms.Button.
+       01 buttonClose type System.Windows.Forms.Button.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set groupBoxCalendar to new System.Windows.Forms.GroupBox
+       set labelCalDate to new System.Windows.Forms.Label
+       set dateTimePickerCal to new System.Windows.Forms.DateTimePicker
+       set labelCalStatus to new System.Windows.Forms.Label
+       set comboBoxCalStatus to new System.Windows.Forms.ComboBox
+       set buttonCalSave to new System.Windows.Forms.Button
+       set buttonCalDelete to new System.Windows.Forms.Button
+       set groupBoxPaths to new System.Windows.Forms.GroupBox
+       set labelCalendarPath to new System.Windows.Forms.Label
+       set textBoxCalendarPath to new System.Windows.Forms.TextBox
+       set labelTransactionPath to new System.Windows.Forms.Label
+       set textBoxTransactionPath to new System.Windows.Forms.TextBox
+       set labelOutputPath to new System.Windows.Forms.Label
+       set textBoxOutputPath to new System.Windows.Forms.TextBox
+       set labelExceptionPath to new System.Windows.Forms.Label
+       set textBoxExceptionPath to new System.Windows.Forms.TextBox
+       set labelReportPath to new System.Windows.Forms.Label
+       set textBoxReportPath to new System.Windows.Forms.TextBox
+       set labelCheckpointPath to new System.Windows.Forms.Label
+       set textBoxCheckpointPath to new System.Windows.Forms.TextBox
+       set labelDistList to new System.Windows.Forms.Label
+       set textBoxDistList to new System.Windows.Forms.TextBox
+       set buttonPathsSave to new System.Windows.Forms.Button
+       set buttonClose to new System.Windows.Forms.Button
+       invoke self::SuspendLayout
+      *>
+      *> groupBoxCalendar
+      *>
+       set groupBoxCalendar::Location to new System.Drawing.Point(12 12)
+       set groupBoxCalendar::Name to "groupBoxCalendar"
+       set groupBoxCalendar::Size to new System.Drawing.Size(360 110)
+       set groupBoxCalendar::TabIndex to 0
+       set groupBoxCalendar::TabStop to False
+       set groupBoxCalendar::Text to "Business Calendar"
+      *>
+      *> labelCalDate
+      *>
+       set labelCalDate::Location to new System.Drawing.Point(15 25)
+       set labelCalDate::Name to "labelCalDate"
+       set labelCalDate::Size to new System.Drawing.Size(75 13)
+       set labelCalDate::TabIndex to 0
+       set labelCalDate::Text to "Business Date"
+      *>
+      *> dateTimePickerCal
+      *>
+       set dateTimePickerCal::Location to new System.Drawing.Point(120 20)
+       set dateTimePickerCal::Name to "dateTimePickerCal"
+       set dateTimePickerCal::Size to new System.Drawing.Size(178 20)
+       set dateTimePickerCal::TabIndex to 1
+      *>
+      *> labelCalStatus
+      *>
+       set labelCalStatus::Location to new System.Drawing.Point(15 55)
+       set labelCalStatus::Name to "labelCalStatus"
+       set labelCalStatus::Size to new System.Drawing.Size(75 13)
+       set labelCalStatus::TabIndex to 2
+       set labelCalStatus::Text to "Status"
+      *>
+      *> comboBoxCalStatus
+      *>
+       set comboBoxCalStatus::DropDownStyle to
+           type System.Windows.Forms.ComboBoxStyle::DropDownList
+       set comboBoxCalStatus::Location to new System.Drawing.Point(120 50)
+       set comboBoxCalStatus::Name to "comboBoxCalStatus"
+       set comboBoxCalStatus::Size to new System.Drawing.Size(178 21)
+       set comboBoxCalStatus::TabIndex to 3
+       invoke comboBoxCalStatus::Items::Add("Open")
+       invoke comboBoxCalStatus::Items::Add("Closed")
+       invoke comboBoxCalStatus::Items::Add("Holiday")
+       move 0 to comboBoxCalStatus::SelectedIndex
+      *>
+      *> buttonCalSave
+      *>
+       set buttonCalSave::Location to new System.Drawing.Point(120 80)
+       set buttonCalSave::Name to "buttonCalSave"
+       set buttonCalSave::Size to new System.Drawing.Size(85 23)
+       set buttonCalSave::TabIndex to 4
+       set buttonCalSave::Text to "Add / Update"
+       set buttonCalSave::UseVisualStyleBackColor to True
+       invoke buttonCalSave::add_Click(
+           new System.EventHandler(self::buttonCalSave_Click))
+      *>
+      *> buttonCalDelete
+      *>
+       set buttonCalDelete::Location to new System.Drawing.Point(213 80)
+       set buttonCalDelete::Name to "buttonCalDelete"
+       set buttonCalDelete::Size to new System.Drawing.Size(85 23)
+       set buttonCalDelete::TabIndex to 5
+       set buttonCalDelete::Text to "Delete"
+       set buttonCalDelete::UseVisualStyleBackColor to True
+       invoke buttonCalDelete::add_Click(
+           new System.EventHandler(self::buttonCalDelete_Click))
+      *>
+      *> groupBoxPaths
+      *>
+       set groupBoxPaths::Location to new System.Drawing.Point(12 132)
+       set groupBoxPaths::Name to "groupBoxPaths"
+       set groupBoxPaths::Size to new System.Drawing.Size(360 245)
+       set groupBoxPaths::TabIndex to 6
+       set groupBoxPaths::TabStop to False
+       set groupBoxPaths::Text to "File Paths"
+      *>
+      *> labelCalendarPath / textBoxCalendarPath
+      *>
+       set labelCalendarPath::Location to new System.Drawing.Point(15 25)
+       set labelCalendarPath::Name to "labelCalendarPath"
+       set labelCalendarPath::Size to new System.Drawing.Size(90 13)
+       set labelCalendarPath::TabIndex to 0
+       set labelCalendarPath::Text to "Calendar file"
+       set textBoxCalendarPath::Location to new System.Drawing.Point(110 22)
+       set textBoxCalendarPath::Name to "textBoxCalendarPath"
+       set textBoxCalendarPath::Size to new System.Drawing.Size(235 20)
+       set textBoxCalendarPath::TabIndex to 1
+      *>
+      *> labelTransactionPath / textBoxTransactionPath
+      *>
+       set labelTransactionPath::Location to
+           new System.Drawing.Point(15 50)
+       set labelTransactionPath::Name to "labelTransactionPath"
+       set labelTransactionPath::Size to new System.Drawing.Size(90 13)
+       set labelTransactionPath::TabIndex to 2
+       set labelTransactionPath::Text to "Transaction file"
+       set textBoxTransactionPath::Location to
+           new System.Drawing.Point(110 47)
+       set textBoxTransactionPath::Name to "textBoxTransactionPath"
+       set textBoxTransactionPath::Size to new System.Drawing.Size(235 20)
+       set textBoxTransactionPath::TabIndex to 3
+      *>
+      *> labelOutputPath / textBoxOutputPath
+      *>
+       set labelOutputPath::Location to new System.Drawing.Point(15 75)
+       set labelOutputPath::Name to "labelOutputPath"
+       set labelOutputPath::Size to new System.Drawing.Size(90 13)
+       set labelOutputPath::TabIndex to 4
+       set labelOutputPath::Text to "Output file"
+       set textBoxOutputPath::Location to new System.Drawing.Point(110 72)
+       set textBoxOutputPath::Name to "textBoxOutputPath"
+       set textBoxOutputPath::Size to new System.Drawing.Size(235 20)
+       set textBoxOutputPath::TabIndex to 5
+      *>
+      *> labelExceptionPath / textBoxExceptionPath
+      *>
+       set labelExceptionPath::Location to new System.Drawing.Point(15 100)
+       set labelExceptionPath::Name to "labelExceptionPath"
+       set labelExceptionPath::Size to new System.Drawing.Size(90 13)
+       set labelExceptionPath::TabIndex to 6
+       set labelExceptionPath::Text to "Exception file"
+       set textBoxExceptionPath::Location to
+           new System.Drawing.Point(110 97)
+       set textBoxExceptionPath::Name to "textBoxExceptionPath"
+       set textBoxExceptionPath::Size to new System.Drawing.Size(235 20)
+       set textBoxExceptionPath::TabIndex to 7
+      *>
+      *> labelReportPath / textBoxReportPath
+      *>
+       set labelReportPath::Location to new System.Drawing.Point(15 125)
+       set labelReportPath::Name to "labelReportPath"
+       set labelReportPath::Size to new System.Drawing.Size(90 13)
+       set labelReportPath::TabIndex to 8
+       set labelReportPath::Text to "Report file"
+       set textBoxReportPath::Location to new System.Drawing.Point(110 122)
+       set textBoxReportPath::Name to "textBoxReportPath"
+       set textBoxReportPath::Size to new System.Drawing.Size(235 20)
+       set textBoxReportPath::TabIndex to 9
+      *>
+      *> labelCheckpointPath / textBoxCheckpointPath
+      *>
+       set labelCheckpointPath::Location to
+           new System.Drawing.Point(15 150)
+       set labelCheckpointPath::Name to "labelCheckpointPath"
+       set labelCheckpointPath::Size to new System.Drawing.Size(90 13)
+       set labelCheckpointPath::TabIndex to 10
+       set labelCheckpointPath::Text to "Checkpoint file"
+       set textBoxCheckpointPath::Location to
+           new System.Drawing.Point(110 147)
+       set textBoxCheckpointPath::Name to "textBoxCheckpointPath"
+       set textBoxCheckpointPath::Size to new System.Drawing.Size(235 20)
+       set textBoxCheckpointPath::TabIndex to 11
+      *>
+      *> labelDistList / textBoxDistList
+      *>
+      *> Comma-separated alert distribution list read by DL100NOT
+      *> when it queues a run-completion alert.
+      *>
+       set labelDistList::Location to new System.Drawing.Point(15 175)
+       set labelDistList::Name to "labelDistList"
+       set labelDistList::Size to new System.Drawing.Size(90 13)
+       set labelDistList::TabIndex to 12
+       set labelDistList::Text to "Alert recipients"
+       set textBoxDistList::Location to new System.Drawing.Point(110 172)
+       set textBoxDistList::Name to "textBoxDistList"
+       set textBoxDistList::Size to new System.Drawing.Size(235 20)
+       set textBoxDistList::TabIndex to 13
+      *>
+      *> buttonPathsSave
+      *>
+       set buttonPathsSave::Location to new System.Drawing.Point(255 205)
+       set buttonPathsSave::Name to "buttonPathsSave"
+       set buttonPathsSave::Size to new System.Drawing.Size(90 23)
+       set buttonPathsSave::TabIndex to 14
+       set buttonPathsSave::Text to "Save Paths"
+       set buttonPathsSave::UseVisualStyleBackColor to True
+       invoke buttonPathsSave::add_Click(
+           new System.EventHandler(self::buttonPathsSave_Click))
+      *>
+      *> buttonClose
+      *>
+       set buttonClose::Location to new System.Drawing.Point(297 388)
+       set buttonClose::Name to "buttonClose"
+       set buttonClose::Size to new System.Drawing.Size(75 23)
+       set buttonClose::TabIndex to 15
+       set buttonClose::Text to "Close"
+       set buttonClose::UseVisualStyleBackColor to True
+       invoke buttonClose::add_Click(
+           new System.EventHandler(self::buttonClose_Click))
+      *>
+      *> FormCalMaint
+      *>
+       set self::ClientSize to new System.Drawing.Size(384 421)
+       invoke self::Controls::Add(buttonClose)
+       invoke self::Controls::Add(groupBoxPaths)
+       invoke self::Controls::Add(groupBoxCalendar)
+       invoke groupBoxCalendar::Controls::Add(buttonCalDelete)
+       invoke groupBoxCalendar::Controls::Add(buttonCalSave)
+       invoke groupBoxCalendar::Controls::Add(comboBoxCalStatus)
+       invoke groupBoxCalendar::Controls::Add(labelCalStatus)
+       invoke groupBoxCalendar::Controls::Add(dateTimePickerCal)
+       invoke groupBoxCalendar::Controls::Add(labelCalDate)
+       invoke groupBoxPaths::Controls::Add(buttonPathsSave)
+       invoke groupBoxPaths::Controls::Add(textBoxDistList)
+       invoke groupBoxPaths::Controls::Add(labelDistList)
+       invoke groupBoxPaths::Controls::Add(textBoxCheckpointPath)
+       invoke groupBoxPaths::Controls::Add(labelCheckpointPath)
+       invoke groupBoxPaths::Controls::Add(textBoxReportPath)
+       invoke groupBoxPaths::Controls::Add(labelReportPath)
+       invoke groupBoxPaths::Controls::Add(textBoxExceptionPath)
+       invoke groupBoxPaths::Controls::Add(labelExceptionPath)
+       invoke groupBoxPaths::Controls::Add(textBoxOutputPath)
+       invoke groupBoxPaths::Controls::Add(labelOutputPath)
+       invoke groupBoxPaths::Controls::Add(textBoxTransactionPath)
+       invoke groupBoxPaths::Controls::Add(labelTransactionPath)
+       invoke groupBoxPaths::Controls::Add(textBoxCalendarPath)
+       invoke groupBoxPaths::Controls::Add(labelCalendarPath)
+       set self::Name to "FormCalMaint"
+       set self::Text to "Calendar and Parameter Maintenance"
+       invoke self::add_Load(new System.EventHandler(self::FormCalMaint_Load))
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+             if components not = null then
+               invoke components::Dispose()
+             end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
