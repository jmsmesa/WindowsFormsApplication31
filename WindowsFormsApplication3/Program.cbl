@@ -0,0 +1,34 @@
+      *> ----------------------------------------------------------------
+      *> Program - application entry point.
+      *>
+      *> Modification history
+      *>   2026-08-09  JMS  Initial version. Gates Form1 behind operator
+      *>                    sign-on - Form1 is only shown once FormLogin
+      *>                    returns DialogResult::OK.
+      *> ----------------------------------------------------------------
+       class-id WindowsFormsApplication3.Program.
+
+       method-id Main static.
+       local-storage section.
+       01 lk-form-login   type WindowsFormsApplication3.FormLogin.
+       01 lk-form1        type WindowsFormsApplication3.Form1.
+       procedure division.
+           invoke type System.Windows.Forms.Application::EnableVisualStyles
+           invoke type System.Windows.Forms.Application::
+               SetCompatibleTextRenderingDefault(false)
+
+           set lk-form-login to new WindowsFormsApplication3.FormLogin
+
+           if lk-form-login::ShowDialog() =
+               type System.Windows.Forms.DialogResult::OK
+               set lk-form1 to new WindowsFormsApplication3.Form1
+               invoke lk-form1::setOperator(
+                   lk-form-login::getOperatorId(),
+                   lk-form-login::getOperatorName(),
+                   lk-form-login::getOperatorRole())
+               invoke type System.Windows.Forms.Application::Run(lk-form1)
+           end-if
+           goback.
+       end method.
+
+       end class.
